@@ -1,4 +1,3 @@
-<<<<<<< HEAD:DUNGCRWL.cbl
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DUNGCRWL.
       ******************************************************************
@@ -13,6 +12,19 @@
            SELECT MONSTERS-FILE ASSIGN TO "DUNGEON.TXT"
              FILE STATUS IS WS-MONSTERS-FS
              ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT BATTLE-LOG-FILE ASSIGN TO "BATTLE-LOG.TXT"
+             FILE STATUS IS WS-BATTLE-LOG-FS
+             ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PROFESSIONS-FILE ASSIGN TO "PROFESSIONS.TXT"
+             FILE STATUS IS WS-PROFESSIONS-FS
+             ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TOURNAMENT-REPORT-FILE
+             ASSIGN TO "TOURNAMENT-REPORT.TXT"
+             FILE STATUS IS WS-TOURNAMENT-FS
+             ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT HERO-STATS-FILE ASSIGN TO "HERO-STATS.TXT"
+             FILE STATUS IS WS-HERO-STATS-FS
+             ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
        FD HEROES-FILE.
@@ -31,26 +43,90 @@
            05 MONSTER-R-LEVEL          PIC 9(02) VALUE ZERO.
            05 MONSTER-R-HP             PIC 9(02) VALUE ZERO.
            05 MONSTER-R-PROFESSION     PIC 9(02) VALUE ZERO.
+       FD BATTLE-LOG-FILE.
+       01 BATTLE-LOG-REG.
+           05 BL-HERO-ID               PIC 9(02) VALUE ZERO.
+           05 BL-MONSTER-ID            PIC 9(02) VALUE ZERO.
+           05 BL-MONSTER-PROFESSION    PIC 9(02) VALUE ZERO.
+           05 BL-DAMAGE                PIC S9(03)
+                                          SIGN IS TRAILING SEPARATE
+                                          VALUE ZERO.
+           05 BL-HERO-HP-BEFORE        PIC S9(03)
+                                          SIGN IS TRAILING SEPARATE
+                                          VALUE ZERO.
+           05 BL-HERO-HP-AFTER         PIC S9(03)
+                                          SIGN IS TRAILING SEPARATE
+                                          VALUE ZERO.
+           05 BL-MONSTER-HP-BEFORE     PIC S9(03)
+                                          SIGN IS TRAILING SEPARATE
+                                          VALUE ZERO.
+           05 BL-MONSTER-HP-AFTER      PIC S9(03)
+                                          SIGN IS TRAILING SEPARATE
+                                          VALUE ZERO.
+           05 BL-OUTCOME               PIC X(13) VALUE SPACES.
+       FD PROFESSIONS-FILE.
+       01 PROFESSIONS-REG.
+           05 PROF-R-CODE              PIC 9(02) VALUE ZERO.
+           05 PROF-R-NAME              PIC X(08) VALUE SPACES.
+           05 PROF-R-MODIFIER          PIC S9(02)
+                                          SIGN IS TRAILING SEPARATE
+                                          VALUE ZERO.
+       FD TOURNAMENT-REPORT-FILE.
+       01 TOURNAMENT-REPORT-REG.
+           05 TR-HERO-ID               PIC 9(02) VALUE ZERO.
+           05 TR-WINS                  PIC 9(03) VALUE ZERO.
+           05 TR-LOSSES                PIC 9(03) VALUE ZERO.
+           05 TR-MONSTERS-CLEARED      PIC 9(03) VALUE ZERO.
+           05 TR-FINAL-HP              PIC S9(03)
+                                          SIGN IS TRAILING SEPARATE
+                                          VALUE ZERO.
+       FD HERO-STATS-FILE.
+       01 HERO-STATS-REG.
+           05 HS-HERO-ID               PIC 9(02) VALUE ZERO.
+           05 HS-GAMES-PLAYED          PIC 9(04) VALUE ZERO.
+           05 HS-WINS                  PIC 9(04) VALUE ZERO.
+           05 HS-LOSSES                PIC 9(04) VALUE ZERO.
+           05 HS-MONSTERS-DEFEATED     PIC 9(04) VALUE ZERO.
+           05 HS-HIGHEST-HP            PIC 9(02) VALUE ZERO.
        WORKING-STORAGE SECTION.
        01 WS-CONSTANTS.
            05 WS-GAME-NAME             PIC X(15)
                                          VALUE "Dungeon Crawler".
-           05 WS-MAX-HEROES            PIC 9(02) VALUE 7.
-           05 WS-MAX-MONSTERS          PIC 9(02) VALUE 10.
+      * WS-MAX-HEROES STAYS A SINGLE DIGIT: WS-H-OPTION (THE HERO-MENU
+      * ACCEPT) IS A ONE-CHARACTER FIELD, SO 9 IS THE MOST THIS UI CAN
+      * EVER OFFER THE PLAYER TO PICK FROM.
+           05 WS-MAX-HEROES            PIC 9(02) VALUE 09.
+           05 WS-MAX-MONSTERS          PIC 9(02) VALUE 50.
+           05 WS-MAX-PROFESSIONS       PIC 9(02) VALUE 20.
+       01 WS-STAT-LIMITS.
+           05 WS-STAT-STRENGTH-MIN     PIC 9(02) VALUE 01.
+           05 WS-STAT-STRENGTH-MAX     PIC 9(02) VALUE 20.
+           05 WS-STAT-AGILITY-MIN      PIC 9(02) VALUE 01.
+           05 WS-STAT-AGILITY-MAX      PIC 9(02) VALUE 20.
+           05 WS-STAT-LEVEL-MIN        PIC 9(02) VALUE 01.
+           05 WS-STAT-LEVEL-MAX        PIC 9(02) VALUE 20.
+           05 WS-STAT-HP-MIN           PIC 9(02) VALUE 01.
+           05 WS-STAT-HP-MAX           PIC 9(02) VALUE 20.
        01 WS-HEROES-FILE.
            05 WS-HEROES-FS         PIC X(02) VALUE ZEROES.
                88 WS-H-FS-OK         VALUE "00".
                88 WS-H-FS-EOF        VALUE HIGH-VALUE.
-           05 WS-HERO-PROFESSION   PIC X(02) VALUE SPACES.
-               88 WS-H-P-GUERRERO    VALUE "34".
-               88 WS-H-P-ARQUERO     VALUE "44".
-               88 WS-H-P-MAGO        VALUE "45".
            05 WS-HEROES-REG.
                10 WS-H-R-LENGTH    PIC 9(01) VALUE ZERO.
-               10 WS-H-R-INDEX     PIC 9(01) VALUE ZERO.
+               10 WS-H-R-INDEX     PIC 9(02) VALUE ZERO.
                10 WS-H-R-CURRENT   PIC 9(01) VALUE ZERO.
-      * WS-HEROES-R OCCURS **WS-MAX-HEROES** TIMES
-               10 WS-HEROES-R OCCURS 7 TIMES.
+      * WS-HEROES-R OCCURS **WS-MAX-HEROES** TIMES, DEPENDING ON COUNT
+      * LOADED SO HEROES.TXT CAN GROW PAST THE OLD 7-ROW CEILING.
+      * WS-H-R-LENGTH/CURRENT STAY AT PIC 9(01) SO THE ALPHANUMERIC
+      * COMPARE AGAINST WS-H-OPTION (SEE DISPLAY-SELECT-HERO/
+      * DISPLAY-HEROES-MENU) STAYS CHARACTER FOR CHARACTER.
+      * WS-H-R-INDEX IS NEVER COMPARED AGAINST WS-H-OPTION, ONLY USED AS
+      * A TABLE SUBSCRIPT, SO IT'S WIDENED TO PIC 9(02) -- AT 9(01) THE
+      * LAST PASS OF A VARYING .. UNTIL INDEX > WS-MAX-HEROES LOOP (NOW
+      * THAT WS-MAX-HEROES IS 9) WOULD WRAP 9 + 1 BACK TO 0 INSTEAD OF
+      * REACHING 10, SO THE LOOP WOULD NEVER TERMINATE.
+               10 WS-HEROES-R OCCURS 1 TO 9 TIMES
+                 DEPENDING ON WS-H-R-LENGTH.
                    15 WS-H-R-ID                PIC 9(02) VALUE ZERO.
                    15 WS-H-R-STRENGTH          PIC 9(02) VALUE ZERO.
                    15 WS-H-R-AGILITY           PIC 9(02) VALUE ZERO.
@@ -62,27 +138,134 @@
                88 WS-M-FS-OK         VALUE "00".
                88 WS-M-FS-EOF        VALUE HIGH-VALUE.
            05 WS-MONSTERS-REG.
-               10 WS-M-R-LENGTH    PIC 9(01) VALUE ZERO.
-               10 WS-M-R-INDEX     PIC 9(01) VALUE ZERO.
-               10 WS-M-R-CURRENT   PIC 9(01) VALUE ZERO.
-      * WS-MONSTERS-R OCCURS **WS-MAX-MONSTERS** TIMES
-               10 WS-MONSTERS-R OCCURS 10 TIMES.
+               10 WS-M-R-LENGTH    PIC 9(02) VALUE ZERO.
+               10 WS-M-R-INDEX     PIC 9(02) VALUE ZERO.
+               10 WS-M-R-CURRENT   PIC 9(02) VALUE ZERO.
+      * WS-MONSTERS-R OCCURS **WS-MAX-MONSTERS** TIMES, DEPENDING ON
+      * COUNT LOADED SO DUNGEON.TXT CAN GROW PAST THE OLD 10-ROW CEILING
+               10 WS-MONSTERS-R OCCURS 1 TO 50 TIMES
+                 DEPENDING ON WS-M-R-LENGTH.
                    15 WS-M-R-ID                PIC 9(02) VALUE ZERO.
                    15 WS-M-R-STRENGTH          PIC 9(02) VALUE ZERO.
                    15 WS-M-R-AGILITY           PIC 9(02) VALUE ZERO.
                    15 WS-M-R-LEVEL             PIC 9(02) VALUE ZERO.
                    15 WS-M-R-HP                PIC S9(02) VALUE ZERO.
                    15 WS-M-R-PROFESSION        PIC 9(02) VALUE ZERO.
+       01 WS-BATTLE-LOG-FILE.
+           05 WS-BATTLE-LOG-FS     PIC X(02) VALUE ZEROES.
+               88 WS-BL-FS-OK        VALUE "00".
+       01 WS-TOURNAMENT-FILE.
+           05 WS-TOURNAMENT-FS     PIC X(02) VALUE ZEROES.
+               88 WS-TR-FS-OK        VALUE "00".
+       01 WS-PROFESSIONS-FILE.
+           05 WS-PROFESSIONS-FS    PIC X(02) VALUE ZEROES.
+               88 WS-P-FS-OK         VALUE "00".
+               88 WS-P-FS-EOF        VALUE HIGH-VALUE.
+           05 WS-PROFESSIONS-REG.
+               10 WS-P-R-LENGTH    PIC 9(02) VALUE ZERO.
+               10 WS-P-R-INDEX     PIC 9(02) VALUE ZERO.
+      * WS-P-R-FOUND IS SET BY LOOKUP-PROFESSION: THE MATCHING TABLE
+      * INDEX, OR ZERO WHEN THE CODE SOUGHT ISN'T IN PROFESSIONS.TXT.
+               10 WS-P-R-FOUND     PIC 9(02) VALUE ZERO.
+               10 WS-P-R-SOUGHT    PIC 9(02) VALUE ZERO.
+               10 WS-PROFESSIONS-R OCCURS 1 TO 20 TIMES
+                 DEPENDING ON WS-P-R-LENGTH.
+                   15 WS-P-R-CODE              PIC 9(02) VALUE ZERO.
+                   15 WS-P-R-NAME              PIC X(08) VALUE SPACES.
+                   15 WS-P-R-MODIFIER          PIC S9(02) VALUE ZERO.
+       01 WS-HERO-STATS-FILE.
+           05 WS-HERO-STATS-FS     PIC X(02) VALUE ZEROES.
+               88 WS-HS-FS-OK        VALUE "00".
+               88 WS-HS-FS-EOF       VALUE HIGH-VALUE.
+           05 WS-HERO-STATS-REG.
+               10 WS-HS-R-LENGTH   PIC 9(02) VALUE ZERO.
+               10 WS-HS-R-INDEX    PIC 9(02) VALUE ZERO.
+      * WS-HS-R-FOUND IS SET BY LOOKUP-HERO-STATS: THE MATCHING TABLE
+      * INDEX, OR ZERO WHEN THE HERO HAS NO CAREER RECORD YET.
+               10 WS-HS-R-FOUND    PIC 9(02) VALUE ZERO.
+               10 WS-HS-R-SOUGHT   PIC 9(02) VALUE ZERO.
+      * WS-HERO-STATS-R OCCURS **WS-MAX-HEROES** TIMES -- ONE ENTRY PER
+      * HERO EVER SEEN, KEYED BY HS-HERO-ID VIA LOOKUP-HERO-STATS, NOT
+      * BY POSITION, SO A RETIRED AND REPLACED HERO ID DOESN'T INHERIT
+      * ANOTHER HERO'S CAREER.
+               10 WS-HERO-STATS-R OCCURS 1 TO 9 TIMES
+                 DEPENDING ON WS-HS-R-LENGTH.
+                   15 WS-HS-R-ID               PIC 9(02) VALUE ZERO.
+                   15 WS-HS-R-GAMES-PLAYED     PIC 9(04) VALUE ZERO.
+                   15 WS-HS-R-WINS             PIC 9(04) VALUE ZERO.
+                   15 WS-HS-R-LOSSES           PIC 9(04) VALUE ZERO.
+                   15 WS-HS-R-MONSTERS-DEFEATED PIC 9(04) VALUE ZERO.
+                   15 WS-HS-R-HIGHEST-HP       PIC 9(02) VALUE ZERO.
+       01 WS-CAREER-REPORT-VARS.
+           05 WS-CR-I                  PIC 9(02) VALUE ZERO.
+           05 WS-CR-J                  PIC 9(02) VALUE ZERO.
+           05 WS-CR-BEST               PIC 9(02) VALUE ZERO.
+           05 WS-CR-CROSS-A            PIC 9(08) VALUE ZERO.
+           05 WS-CR-CROSS-B            PIC 9(08) VALUE ZERO.
+           05 WS-CR-TEMP               PIC X(20) VALUE SPACES.
+      * WS-CR-SORTED IS A WORKING COPY OF WS-HERO-STATS-R: THE CAREER
+      * REPORT SORTS THIS COPY BY WIN RATE FOR DISPLAY ONLY, LEAVING
+      * WS-HERO-STATS-R ITSELF (AND SO WHAT SAVE--WS-HERO-STATS-R--
+      * CONTENT WRITES BACK TO HERO-STATS.TXT) IN HERO-ID LOAD ORDER,
+      * WHICH LOOKUP-HERO-STATS DEPENDS ON.
+           05 WS-CR-SORTED OCCURS 1 TO 9 TIMES
+             DEPENDING ON WS-HS-R-LENGTH.
+               10 WS-CR-S-ID               PIC 9(02) VALUE ZERO.
+               10 WS-CR-S-GAMES-PLAYED     PIC 9(04) VALUE ZERO.
+               10 WS-CR-S-WINS             PIC 9(04) VALUE ZERO.
+               10 WS-CR-S-LOSSES           PIC 9(04) VALUE ZERO.
+               10 WS-CR-S-MONSTERS-DEFEATED PIC 9(04) VALUE ZERO.
+               10 WS-CR-S-HIGHEST-HP       PIC 9(02) VALUE ZERO.
+       01 WS-FIGHT-MONSTER-VARS.
+           05 WS-FM-RANDOM-SEED        PIC 9(08) VALUE ZERO.
+           05 WS-FM-HERO-EFF-STRENGTH  PIC S9(03) VALUE ZERO.
+           05 WS-FM-MONSTER-EFF-STRENGTH PIC S9(03) VALUE ZERO.
+           05 WS-FM-AGILITY-DIFF       PIC S9(03) VALUE ZERO.
+           05 WS-FM-DODGE-THRESHOLD    PIC 9(03) VALUE ZERO.
+           05 WS-FM-ROLL               PIC 9(03) VALUE ZERO.
+           05 WS-FM-FIRST-STRIKE       PIC X(01) VALUE SPACE.
+               88 WS-FM-FS-HERO          VALUE "H".
+               88 WS-FM-FS-MONSTER       VALUE "M".
+               88 WS-FM-FS-NONE          VALUE SPACE.
+           05 WS-FM-EXCHANGE-WINNER    PIC X(01) VALUE SPACE.
+               88 WS-FM-HERO-WINS        VALUE "H".
+               88 WS-FM-MONSTER-WINS     VALUE "M".
+       01 WS-TOURNAMENT-VARS.
+           05 WS-TR-WINS               PIC 9(03) VALUE ZERO.
+           05 WS-TR-LOSSES             PIC 9(03) VALUE ZERO.
+           05 WS-TR-CLEARED            PIC 9(03) VALUE ZERO.
+           05 WS-TR-SAVED-CURRENT      PIC 9(01) VALUE ZERO.
+      * EACH HERO MUST FACE THE FULL ROSTER AT FULL STRENGTH, SO THE
+      * MONSTERS' HP IS SNAPSHOTTED HERE ONCE AND REPLAYED BEFORE EVERY
+      * HERO'S RUN -- OTHERWISE THE SECOND HERO WOULD INHERIT WHATEVER
+      * DAMAGE THE FIRST HERO LEFT BEHIND.
+           05 WS-TR-MONSTER-HP-SAVE OCCURS 1 TO 50 TIMES
+             DEPENDING ON WS-M-R-LENGTH
+               PIC S9(02) VALUE ZERO.
+      * EACH HERO MUST ALSO START ITS OWN RUN AT FULL STRENGTH,
+      * REGARDLESS OF DAMAGE TAKEN IN EARLIER INTERACTIVE PLAY OR IN A
+      * PRIOR TOURNAMENT RUN THIS SESSION -- SAME SNAPSHOT/REPLAY
+      * PATTERN AS WS-TR-MONSTER-HP-SAVE ABOVE.
+           05 WS-TR-HERO-HP-SAVE OCCURS 1 TO 9 TIMES
+             DEPENDING ON WS-H-R-LENGTH
+               PIC S9(02) VALUE ZERO.
        01 WS-VALID-OPTION  PIC X(28)   VALUES ALL SPACES.
            88 WS-RESET-VALID-OPTION    VALUE ALL SPACES.
            88 WS-INVALID-OPTION
              VALUE "[Escoge una opcion correcta]".
+           88 WS-OUT-OF-RANGE
+             VALUE "[Valor fuera del rango permitido]".
+           88 WS-DUPLICATE-ID
+             VALUE "[Ese ID ya esta en uso]".
        01 WS-MAIN-MENU.
            05 WS-MM-OPTION             PIC X(01) VALUE SPACE.
                88 WS-MM-OP-EXIT          VALUE "0".
                88 WS-MM-OP-SELECT        VALUE "1".
                88 WS-MM-OP-MODIFY        VALUE "2".
                88 WS-MM-OP-PLAY          VALUE "3".
+               88 WS-MM-OP-TOURNAMENT    VALUE "4".
+               88 WS-MM-OP-ROSTER        VALUE "5".
+               88 WS-MM-OP-CAREER        VALUE "6".
            05 WS-MM.
                10 FILLER               PIC X(15)
                                          VALUE "MENU PRINCIPAL".
@@ -97,6 +280,14 @@
                10 FILLER           PIC X(01) VALUE X"0A".
                10 FILLER           PIC X(16) VALUE "3- A la batalla!".
                10 FILLER           PIC X(01) VALUE X"0A".
+               10 FILLER           PIC X(14) VALUE "4- Modo torneo".
+               10 FILLER           PIC X(01) VALUE X"0A".
+               10 FILLER           PIC X(21)
+                 VALUE "5- Gestionar plantel".
+               10 FILLER           PIC X(01) VALUE X"0A".
+               10 FILLER           PIC X(21)
+                 VALUE "6- Informe de carrera".
+               10 FILLER           PIC X(01) VALUE X"0A".
                10 FILLER           PIC X(01) VALUE X"0A".
                10 FILLER           PIC X(09) VALUE "0- Salir.".
        01 WS-HEROES-MENU.
@@ -148,6 +339,7 @@
                88 WS-MHM-OP-AGILITY      VALUE "2".
                88 WS-MHM-OP-LEVEL        VALUE "3".
                88 WS-MHM-OP-HP           VALUE "4".
+           05 WS-MHM-NEW-VALUE        PIC 9(02) VALUE ZEROES.
            05 WS-MHM-TITLE.
                10 FILLER               PIC X(17)
                                          VALUE "MODIFICAR HEROE: ".
@@ -174,18 +366,78 @@
                10 FILLER               PIC X(01) VALUE X"0A".
                10 FILLER               PIC X(21)
                                          VALUE "Escoge una opcion: ".
+       01 WS-ROSTER-MENU.
+           05 WS-RM-OPTION             PIC X(01) VALUE SPACE.
+               88 WS-RM-OP-CONTINUE      VALUE SPACE.
+               88 WS-RM-OP-EXIT          VALUE "0".
+               88 WS-RM-OP-ADD-HERO      VALUE "1".
+               88 WS-RM-OP-DEL-HERO      VALUE "2".
+               88 WS-RM-OP-ADD-MONSTER   VALUE "3".
+               88 WS-RM-OP-DEL-MONSTER   VALUE "4".
+           05 WS-RM-TITLE.
+               10 FILLER               PIC X(20)
+                                         VALUE "GESTION DE PLANTEL: ".
+               10 WS-RM-ERROR          PIC X(28) VALUE ALL SPACES.
+               10 FILLER               PIC X(01) VALUE X"0A".
+               10 FILLER               PIC X(20) VALUE ALL "-".
+           05 WS-RM-CONTENT.
+               10 FILLER               PIC X(16)
+                                         VALUE "1- Agregar heroe".
+               10 FILLER               PIC X(01) VALUE X"0A".
+               10 FILLER               PIC X(16)
+                                         VALUE "2- Retirar heroe".
+               10 FILLER               PIC X(01) VALUE X"0A".
+               10 FILLER               PIC X(19)
+                                         VALUE "3- Agregar monstruo".
+               10 FILLER               PIC X(01) VALUE X"0A".
+               10 FILLER               PIC X(19)
+                                         VALUE "4- Retirar monstruo".
+           05 WS-RM-FOOTER.
+               10 FILLER               PIC X(01) VALUE X"0A".
+               10 FILLER               PIC X(09) VALUE "0- Volver".
+               10 FILLER               PIC X(01) VALUE X"0A".
+               10 FILLER               PIC X(01) VALUE X"0A".
+               10 FILLER               PIC X(19)
+                                         VALUE "Escoge una opcion: ".
+       01 WS-ROSTER-VARS.
+           05 WS-RM-NEW-ID             PIC 9(02) VALUE ZERO.
+           05 WS-RM-NEW-STRENGTH       PIC 9(02) VALUE ZERO.
+           05 WS-RM-NEW-AGILITY        PIC 9(02) VALUE ZERO.
+           05 WS-RM-NEW-LEVEL          PIC 9(02) VALUE ZERO.
+           05 WS-RM-NEW-HP             PIC 9(02) VALUE ZERO.
+           05 WS-RM-NEW-PROFESSION     PIC 9(02) VALUE ZERO.
+           05 WS-RM-DEL-INDEX          PIC 9(02) VALUE ZERO.
+           05 WS-RM-DUP-FOUND          PIC 9(02) VALUE ZERO.
+       01 WS-VALIDATION-VARS.
+           05 WS-VAL-I                 PIC 9(02) VALUE ZERO.
+           05 WS-VAL-J                 PIC 9(02) VALUE ZERO.
+           05 WS-VAL-FILE-LINES        PIC 9(03) VALUE ZERO.
       ******************************************************************
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           PERFORM INIT--WS-HEROES-R--CONTENT
-           IF WS-M-FS-OK THEN
-               PERFORM INIT--WS-MONSTERS-R--CONTENT
+           PERFORM SEED-RANDOM
+           PERFORM INIT--WS-PROFESSIONS-R--CONTENT
+           PERFORM INIT--WS-HERO-STATS-R--CONTENT
+           IF WS-P-FS-OK THEN
+               PERFORM INIT--WS-HEROES-R--CONTENT
+               PERFORM VALIDATE-HEROES-DATA
                IF WS-M-FS-OK THEN
-                   PERFORM DISPLAY-MAIN-MENU UNTIL WS-MM-OP-EXIT
+                   PERFORM INIT--WS-MONSTERS-R--CONTENT
+                   PERFORM VALIDATE-MONSTERS-DATA
+                   IF WS-M-FS-OK THEN
+                       PERFORM DISPLAY-MAIN-MENU UNTIL WS-MM-OP-EXIT
+                   END-IF
                END-IF
            END-IF
 
            GO TO STOP-RUN.
+      ******************************************************************
+       SEED-RANDOM.
+           ACCEPT WS-FM-RANDOM-SEED FROM TIME.
+           COMPUTE WS-FM-ROLL = FUNCTION RANDOM(WS-FM-RANDOM-SEED) * 100.
+      ******************************************************************
+       ROLL-DICE.
+           COMPUTE WS-FM-ROLL = FUNCTION RANDOM * 100.
       ******************************************************************
        DISPLAY-MONSTERS.
            DISPLAY WS-M-R-LENGTH" MONSTERS AVAILABLE:"
@@ -219,6 +471,12 @@
                IF WS-M-R-LENGTH > 0 THEN
                    PERFORM PLAY
                END-IF
+           WHEN WS-MM-OP-TOURNAMENT
+               PERFORM RUN-TOURNAMENT
+           WHEN WS-MM-OP-ROSTER
+               PERFORM DISPLAY-ROSTER
+           WHEN WS-MM-OP-CAREER
+               PERFORM DISPLAY-CAREER-REPORT
            WHEN WS-MM-OP-EXIT
                PERFORM EXIT-GAME
            WHEN OTHER
@@ -255,17 +513,13 @@
            ELSE
                MOVE 0 TO WS-HMC-HP
            END-IF
-           MOVE WS-H-R-PROFESSION(WS-H-R-INDEX)
-             TO WS-HERO-PROFESSION
-
-           EVALUATE TRUE
-           WHEN WS-H-P-GUERRERO
-               MOVE "GUERRERO" TO WS-HMC-PROFESSION
-           WHEN WS-H-P-ARQUERO
-               MOVE "ARQUERO " TO WS-HMC-PROFESSION
-           WHEN WS-H-P-MAGO
-               MOVE "  MAGO  " TO WS-HMC-PROFESSION
-           END-EVALUATE
+           MOVE WS-H-R-PROFESSION(WS-H-R-INDEX) TO WS-P-R-SOUGHT
+           PERFORM LOOKUP-PROFESSION
+           IF WS-P-R-FOUND > 0 THEN
+               MOVE WS-P-R-NAME(WS-P-R-FOUND) TO WS-HMC-PROFESSION
+           ELSE
+               MOVE "DESCONOC" TO WS-HMC-PROFESSION
+           END-IF
 
            DISPLAY WS-HEROES-MENU-CONTENT.
       ******************************************************************
@@ -307,11 +561,400 @@
                  "Primero debes seleccionar un heroe!"
            END-IF
            SET WS-RESET-VALID-OPTION TO TRUE.
+      ******************************************************************
+      * == [DISPLAY-ROSTER] =======================================BEGIN=
+       DISPLAY-ROSTER.
+           SET WS-RM-OP-CONTINUE TO TRUE
+           SET WS-RESET-VALID-OPTION TO TRUE
+           PERFORM DISPLAY-ROSTER-MENU UNTIL WS-RM-OP-EXIT
+           SET WS-RESET-VALID-OPTION TO TRUE.
+      ******************************************************************
+       DISPLAY-ROSTER-MENU.
+           PERFORM SET-ROSTER-MENU-ERROR.
+           DISPLAY WS-RM-TITLE.
+           DISPLAY WS-RM-CONTENT.
+           DISPLAY WS-RM-FOOTER.
+
+           SET WS-RESET-VALID-OPTION TO TRUE
+           ACCEPT WS-RM-OPTION.
+
+           EVALUATE TRUE
+               WHEN WS-RM-OP-ADD-HERO
+                   PERFORM ADD-HERO
+               WHEN WS-RM-OP-DEL-HERO
+                   PERFORM RETIRE-HERO
+               WHEN WS-RM-OP-ADD-MONSTER
+                   PERFORM ADD-MONSTER
+               WHEN WS-RM-OP-DEL-MONSTER
+                   PERFORM RETIRE-MONSTER
+               WHEN WS-RM-OP-EXIT
+                   CONTINUE
+               WHEN OTHER
+                   SET WS-INVALID-OPTION TO TRUE
+           END-EVALUATE.
+      ******************************************************************
+       SET-ROSTER-MENU-ERROR.
+           MOVE WS-VALID-OPTION TO WS-RM-ERROR.
+      ******************************************************************
+       ADD-HERO.
+           IF WS-H-R-LENGTH >= WS-MAX-HEROES THEN
+               PERFORM WARN-TOO-MANY-HEROES
+           ELSE
+               DISPLAY "["WS-GAME-NAME"] NUEVO HEROE"
+               DISPLAY "- ID: "
+               ACCEPT WS-RM-NEW-ID
+               DISPLAY "- Fuerza ("WS-STAT-STRENGTH-MIN" - "
+                 WS-STAT-STRENGTH-MAX"): "
+               ACCEPT WS-RM-NEW-STRENGTH
+               DISPLAY "- Agilidad ("WS-STAT-AGILITY-MIN" - "
+                 WS-STAT-AGILITY-MAX"): "
+               ACCEPT WS-RM-NEW-AGILITY
+               DISPLAY "- Nivel ("WS-STAT-LEVEL-MIN" - "
+                 WS-STAT-LEVEL-MAX"): "
+               ACCEPT WS-RM-NEW-LEVEL
+               DISPLAY "- Puntos Vida ("WS-STAT-HP-MIN" - "
+                 WS-STAT-HP-MAX"): "
+               ACCEPT WS-RM-NEW-HP
+               DISPLAY "- Codigo de profesion: "
+               ACCEPT WS-RM-NEW-PROFESSION
+               MOVE WS-RM-NEW-PROFESSION TO WS-P-R-SOUGHT
+               PERFORM LOOKUP-PROFESSION
+               PERFORM LOOKUP-HERO-ID
+               IF WS-RM-DUP-FOUND > 0 THEN
+                   SET WS-DUPLICATE-ID TO TRUE
+                   DISPLAY "["WS-GAME-NAME"] Ya existe un heroe con "
+                     "ese ID; heroe no agregado."
+               ELSE
+                   IF WS-RM-NEW-STRENGTH >= WS-STAT-STRENGTH-MIN
+                     AND WS-RM-NEW-STRENGTH <= WS-STAT-STRENGTH-MAX
+                     AND WS-RM-NEW-AGILITY >= WS-STAT-AGILITY-MIN
+                     AND WS-RM-NEW-AGILITY <= WS-STAT-AGILITY-MAX
+                     AND WS-RM-NEW-LEVEL >= WS-STAT-LEVEL-MIN
+                     AND WS-RM-NEW-LEVEL <= WS-STAT-LEVEL-MAX
+                     AND WS-RM-NEW-HP >= WS-STAT-HP-MIN
+                     AND WS-RM-NEW-HP <= WS-STAT-HP-MAX
+                     AND WS-P-R-FOUND > 0 THEN
+                       ADD 1 TO WS-H-R-LENGTH
+                       MOVE WS-RM-NEW-ID TO WS-H-R-ID(WS-H-R-LENGTH)
+                       MOVE WS-RM-NEW-STRENGTH
+                         TO WS-H-R-STRENGTH(WS-H-R-LENGTH)
+                       MOVE WS-RM-NEW-AGILITY
+                         TO WS-H-R-AGILITY(WS-H-R-LENGTH)
+                       MOVE WS-RM-NEW-LEVEL
+                         TO WS-H-R-LEVEL(WS-H-R-LENGTH)
+                       MOVE WS-RM-NEW-HP TO WS-H-R-HP(WS-H-R-LENGTH)
+                       MOVE WS-RM-NEW-PROFESSION
+                         TO WS-H-R-PROFESSION(WS-H-R-LENGTH)
+                       PERFORM SAVE--WS-HEROES-R--CONTENT
+                       DISPLAY "["WS-GAME-NAME"] HEROE AGREGADO Y "
+                         "GUARDADO."
+                   ELSE
+                       SET WS-OUT-OF-RANGE TO TRUE
+                       DISPLAY "["WS-GAME-NAME"] Valores fuera de "
+                         "rango o profesion desconocida; heroe no "
+                         "agregado."
+                   END-IF
+               END-IF
+           END-IF.
+      ******************************************************************
+       RETIRE-HERO.
+           IF WS-H-R-LENGTH = 0 THEN
+               DISPLAY "["WS-GAME-NAME"] No hay heroes que retirar."
+           ELSE
+               PERFORM DISPLAY-HEROES-MENU-CONTENT
+               DISPLAY "- Num. de heroe a retirar (1 - "
+                 WS-H-R-LENGTH"): "
+               ACCEPT WS-RM-DEL-INDEX
+               IF WS-RM-DEL-INDEX >= 1
+                 AND WS-RM-DEL-INDEX <= WS-H-R-LENGTH THEN
+                   PERFORM SHIFT-HEROES-DOWN
+                     VARYING WS-H-R-INDEX FROM WS-RM-DEL-INDEX BY 1
+                     UNTIL WS-H-R-INDEX >= WS-H-R-LENGTH
+                   SUBTRACT 1 FROM WS-H-R-LENGTH
+                   IF WS-RM-DEL-INDEX < WS-H-R-CURRENT THEN
+                       SUBTRACT 1 FROM WS-H-R-CURRENT
+                   ELSE
+                       IF WS-RM-DEL-INDEX = WS-H-R-CURRENT THEN
+                           MOVE 0 TO WS-H-R-CURRENT
+                       END-IF
+                   END-IF
+                   PERFORM SAVE--WS-HEROES-R--CONTENT
+                   DISPLAY "["WS-GAME-NAME"] HEROE RETIRADO Y GUARDADO."
+               ELSE
+                   SET WS-OUT-OF-RANGE TO TRUE
+               END-IF
+           END-IF.
+      ******************************************************************
+       SHIFT-HEROES-DOWN.
+           MOVE WS-HEROES-R(WS-H-R-INDEX + 1)
+             TO WS-HEROES-R(WS-H-R-INDEX).
+      ******************************************************************
+       LOOKUP-HERO-ID.
+           MOVE 0 TO WS-RM-DUP-FOUND.
+           PERFORM VARYING WS-H-R-INDEX FROM 1 BY 1
+             UNTIL WS-H-R-INDEX > WS-H-R-LENGTH
+             OR WS-RM-DUP-FOUND > 0
+               IF WS-H-R-ID(WS-H-R-INDEX) = WS-RM-NEW-ID THEN
+                   MOVE WS-H-R-INDEX TO WS-RM-DUP-FOUND
+               END-IF
+           END-PERFORM.
+      ******************************************************************
+       ADD-MONSTER.
+           IF WS-M-R-LENGTH >= WS-MAX-MONSTERS THEN
+               PERFORM WARN-TOO-MANY-MONSTERS
+           ELSE
+               DISPLAY "["WS-GAME-NAME"] NUEVO MONSTRUO"
+               DISPLAY "- ID: "
+               ACCEPT WS-RM-NEW-ID
+               DISPLAY "- Fuerza ("WS-STAT-STRENGTH-MIN" - "
+                 WS-STAT-STRENGTH-MAX"): "
+               ACCEPT WS-RM-NEW-STRENGTH
+               DISPLAY "- Agilidad ("WS-STAT-AGILITY-MIN" - "
+                 WS-STAT-AGILITY-MAX"): "
+               ACCEPT WS-RM-NEW-AGILITY
+               DISPLAY "- Nivel ("WS-STAT-LEVEL-MIN" - "
+                 WS-STAT-LEVEL-MAX"): "
+               ACCEPT WS-RM-NEW-LEVEL
+               DISPLAY "- Puntos Vida ("WS-STAT-HP-MIN" - "
+                 WS-STAT-HP-MAX"): "
+               ACCEPT WS-RM-NEW-HP
+               DISPLAY "- Codigo de profesion: "
+               ACCEPT WS-RM-NEW-PROFESSION
+               MOVE WS-RM-NEW-PROFESSION TO WS-P-R-SOUGHT
+               PERFORM LOOKUP-PROFESSION
+               PERFORM LOOKUP-MONSTER-ID
+               IF WS-RM-DUP-FOUND > 0 THEN
+                   SET WS-DUPLICATE-ID TO TRUE
+                   DISPLAY "["WS-GAME-NAME"] Ya existe un monstruo con "
+                     "ese ID; monstruo no agregado."
+               ELSE
+                   IF WS-RM-NEW-STRENGTH >= WS-STAT-STRENGTH-MIN
+                     AND WS-RM-NEW-STRENGTH <= WS-STAT-STRENGTH-MAX
+                     AND WS-RM-NEW-AGILITY >= WS-STAT-AGILITY-MIN
+                     AND WS-RM-NEW-AGILITY <= WS-STAT-AGILITY-MAX
+                     AND WS-RM-NEW-LEVEL >= WS-STAT-LEVEL-MIN
+                     AND WS-RM-NEW-LEVEL <= WS-STAT-LEVEL-MAX
+                     AND WS-RM-NEW-HP >= WS-STAT-HP-MIN
+                     AND WS-RM-NEW-HP <= WS-STAT-HP-MAX
+                     AND WS-P-R-FOUND > 0 THEN
+                       ADD 1 TO WS-M-R-LENGTH
+                       MOVE WS-RM-NEW-ID TO WS-M-R-ID(WS-M-R-LENGTH)
+                       MOVE WS-RM-NEW-STRENGTH
+                         TO WS-M-R-STRENGTH(WS-M-R-LENGTH)
+                       MOVE WS-RM-NEW-AGILITY
+                         TO WS-M-R-AGILITY(WS-M-R-LENGTH)
+                       MOVE WS-RM-NEW-LEVEL
+                         TO WS-M-R-LEVEL(WS-M-R-LENGTH)
+                       MOVE WS-RM-NEW-HP TO WS-M-R-HP(WS-M-R-LENGTH)
+                       MOVE WS-RM-NEW-PROFESSION
+                         TO WS-M-R-PROFESSION(WS-M-R-LENGTH)
+                       PERFORM SAVE--WS-MONSTERS-R--CONTENT
+                       DISPLAY "["WS-GAME-NAME"] MONSTRUO AGREGADO Y "
+                         "GUARDADO."
+                   ELSE
+                       SET WS-OUT-OF-RANGE TO TRUE
+                       DISPLAY "["WS-GAME-NAME"] Valores fuera de "
+                         "rango o profesion desconocida; monstruo "
+                         "no agregado."
+                   END-IF
+               END-IF
+           END-IF.
+      ******************************************************************
+       RETIRE-MONSTER.
+           IF WS-M-R-LENGTH = 0 THEN
+               DISPLAY "["WS-GAME-NAME"] No hay monstruos que retirar."
+           ELSE
+               PERFORM DISPLAY-MONSTERS
+               DISPLAY "- Num. de monstruo a retirar (1 - "
+                 WS-M-R-LENGTH"): "
+               ACCEPT WS-RM-DEL-INDEX
+               IF WS-RM-DEL-INDEX >= 1
+                 AND WS-RM-DEL-INDEX <= WS-M-R-LENGTH THEN
+                   PERFORM SHIFT-MONSTERS-DOWN
+                     VARYING WS-M-R-INDEX FROM WS-RM-DEL-INDEX BY 1
+                     UNTIL WS-M-R-INDEX >= WS-M-R-LENGTH
+                   SUBTRACT 1 FROM WS-M-R-LENGTH
+                   IF WS-RM-DEL-INDEX < WS-M-R-CURRENT THEN
+                       SUBTRACT 1 FROM WS-M-R-CURRENT
+                   ELSE
+                       IF WS-RM-DEL-INDEX = WS-M-R-CURRENT THEN
+                           MOVE 0 TO WS-M-R-CURRENT
+                       END-IF
+                   END-IF
+                   PERFORM SAVE--WS-MONSTERS-R--CONTENT
+                   DISPLAY "["WS-GAME-NAME"] MONSTRUO RETIRADO Y "
+                     "GUARDADO."
+               ELSE
+                   SET WS-OUT-OF-RANGE TO TRUE
+               END-IF
+           END-IF.
+      ******************************************************************
+       SHIFT-MONSTERS-DOWN.
+           MOVE WS-MONSTERS-R(WS-M-R-INDEX + 1)
+             TO WS-MONSTERS-R(WS-M-R-INDEX).
+      ******************************************************************
+       LOOKUP-MONSTER-ID.
+           MOVE 0 TO WS-RM-DUP-FOUND.
+           PERFORM VARYING WS-M-R-INDEX FROM 1 BY 1
+             UNTIL WS-M-R-INDEX > WS-M-R-LENGTH
+             OR WS-RM-DUP-FOUND > 0
+               IF WS-M-R-ID(WS-M-R-INDEX) = WS-RM-NEW-ID THEN
+                   MOVE WS-M-R-INDEX TO WS-RM-DUP-FOUND
+               END-IF
+           END-PERFORM.
+      * == [DISPLAY-ROSTER] =========================================END=
+      ******************************************************************
+      * == [HERO-CAREER-STATS] ====================================BEGIN=
+      * KEEPS A PER-HERO CAREER RECORD ACROSS SESSIONS IN HERO-STATS.TXT,
+      * UPDATED BY PLAY AT THE END OF EVERY RUN THROUGH WS-MONSTERS-R
+      * (NOT BY RUN-TOURNAMENT, WHICH IS BATCH BALANCE TESTING, NOT A
+      * HERO'S OWN CAREER) AND SHOWN BACK BY DISPLAY-CAREER-REPORT.
+       UPDATE-HERO-CAREER-STATS.
+           MOVE WS-H-R-ID(WS-H-R-CURRENT) TO WS-HS-R-SOUGHT
+           PERFORM LOOKUP-HERO-STATS
+           IF WS-HS-R-FOUND = 0 THEN
+               IF WS-HS-R-LENGTH < WS-MAX-HEROES THEN
+                   ADD 1 TO WS-HS-R-LENGTH
+                   MOVE WS-HS-R-LENGTH TO WS-HS-R-FOUND
+                   MOVE WS-H-R-ID(WS-H-R-CURRENT)
+                     TO WS-HS-R-ID(WS-HS-R-FOUND)
+               ELSE
+                   PERFORM WARN-TOO-MANY-HERO-STATS
+               END-IF
+           END-IF
+           IF WS-HS-R-FOUND > 0 THEN
+               ADD 1 TO WS-HS-R-GAMES-PLAYED(WS-HS-R-FOUND)
+               ADD WS-TR-CLEARED
+                 TO WS-HS-R-MONSTERS-DEFEATED(WS-HS-R-FOUND)
+               IF WS-H-R-HP(WS-H-R-CURRENT) > 0 THEN
+                   ADD 1 TO WS-HS-R-WINS(WS-HS-R-FOUND)
+                   IF WS-H-R-HP(WS-H-R-CURRENT)
+                     > WS-HS-R-HIGHEST-HP(WS-HS-R-FOUND) THEN
+                       MOVE WS-H-R-HP(WS-H-R-CURRENT)
+                         TO WS-HS-R-HIGHEST-HP(WS-HS-R-FOUND)
+                   END-IF
+               ELSE
+                   ADD 1 TO WS-HS-R-LOSSES(WS-HS-R-FOUND)
+               END-IF
+               PERFORM SAVE--WS-HERO-STATS-R--CONTENT
+           END-IF.
+      ******************************************************************
+       LOOKUP-HERO-STATS.
+           MOVE 0 TO WS-HS-R-FOUND.
+           PERFORM VARYING WS-HS-R-INDEX FROM 1 BY 1
+             UNTIL WS-HS-R-INDEX > WS-HS-R-LENGTH
+             OR WS-HS-R-FOUND > 0
+               IF WS-HS-R-ID(WS-HS-R-INDEX) = WS-HS-R-SOUGHT THEN
+                   MOVE WS-HS-R-INDEX TO WS-HS-R-FOUND
+               END-IF
+           END-PERFORM.
+      ******************************************************************
+       INIT--WS-HERO-STATS-R--CONTENT.
+           MOVE 0 TO WS-HS-R-LENGTH.
+           OPEN INPUT HERO-STATS-FILE.
+           IF WS-HS-FS-OK THEN
+               PERFORM READ-FILE-HERO-STATS VARYING WS-HS-R-INDEX
+                 FROM 1 BY 1
+                 UNTIL WS-HS-FS-EOF OR WS-HS-R-INDEX > WS-MAX-HEROES
+               IF NOT WS-HS-FS-EOF THEN
+                   PERFORM WARN-TOO-MANY-HERO-STATS
+               END-IF
+               CLOSE HERO-STATS-FILE
+           END-IF.
+      ******************************************************************
+       WARN-TOO-MANY-HERO-STATS.
+           DISPLAY "["WS-GAME-NAME"] *** AVISO *** HERO-STATS.TXT "
+             "tiene mas de " WS-MAX-HEROES " registros de carrera; no "
+             "se guardaran datos de mas heroes distintos que los "
+             "primeros " WS-MAX-HEROES ".".
+      ******************************************************************
+       READ-FILE-HERO-STATS.
+           READ HERO-STATS-FILE INTO WS-HERO-STATS-R(WS-HS-R-INDEX)
+           AT END
+               SET WS-HS-FS-EOF TO TRUE
+           NOT AT END
+               ADD 1 TO WS-HS-R-LENGTH
+           END-READ.
+      ******************************************************************
+       SAVE--WS-HERO-STATS-R--CONTENT.
+           OPEN OUTPUT HERO-STATS-FILE.
+           IF WS-HS-FS-OK THEN
+               PERFORM WRITE-FILE-HERO-STATS VARYING WS-HS-R-INDEX
+                 FROM 1 BY 1 UNTIL WS-HS-R-INDEX > WS-HS-R-LENGTH
+               CLOSE HERO-STATS-FILE
+           END-IF.
+      ******************************************************************
+       WRITE-FILE-HERO-STATS.
+           WRITE HERO-STATS-REG FROM WS-HERO-STATS-R(WS-HS-R-INDEX).
+      ******************************************************************
+      * SHOWS THE CAREER TABLE SORTED BY WIN RATE (HIGHEST FIRST). A
+      * SIMPLE SELECTION SORT ON A WORKING COPY OF THE TABLE, SINCE THE
+      * LOAD ORDER IN HERO-STATS.TXT MUST STAY BY HERO ID FOR
+      * LOOKUP-HERO-STATS TO KEEP WORKING. WIN RATE IS COMPARED BY
+      * CROSS-MULTIPLYING WINS AND GAMES PLAYED SO NO DECIMAL DIVISION
+      * OR DIVIDE-BY-ZERO CHECK IS NEEDED.
+       DISPLAY-CAREER-REPORT.
+           IF WS-HS-R-LENGTH = 0 THEN
+               DISPLAY "["WS-GAME-NAME"] Todavia no hay partidas "
+                 "jugadas para mostrar un informe de carrera."
+           ELSE
+               PERFORM COPY-HERO-STATS-TO-SORTED
+                 VARYING WS-CR-I FROM 1 BY 1
+                 UNTIL WS-CR-I > WS-HS-R-LENGTH
+               PERFORM SORT-CAREER-REPORT-BY-WINRATE
+               DISPLAY "["WS-GAME-NAME"] INFORME DE CARRERA"
+               DISPLAY "-------------------"
+               PERFORM DISPLAY-CAREER-REPORT-LINE
+                 VARYING WS-CR-I FROM 1 BY 1
+                 UNTIL WS-CR-I > WS-HS-R-LENGTH
+               DISPLAY "-------------------"
+           END-IF.
+      ******************************************************************
+       COPY-HERO-STATS-TO-SORTED.
+           MOVE WS-HERO-STATS-R(WS-CR-I) TO WS-CR-SORTED(WS-CR-I).
+      ******************************************************************
+       DISPLAY-CAREER-REPORT-LINE.
+           DISPLAY "HEROE " WS-CR-S-ID(WS-CR-I)
+             ": PARTIDAS " WS-CR-S-GAMES-PLAYED(WS-CR-I)
+             " VICTORIAS " WS-CR-S-WINS(WS-CR-I)
+             " DERROTAS " WS-CR-S-LOSSES(WS-CR-I)
+             " MONSTRUOS DERROTADOS " WS-CR-S-MONSTERS-DEFEATED(WS-CR-I)
+             " HP MAS ALTO " WS-CR-S-HIGHEST-HP(WS-CR-I).
+      ******************************************************************
+       SORT-CAREER-REPORT-BY-WINRATE.
+           PERFORM FIND-BEST-WINRATE-FROM
+             VARYING WS-CR-I FROM 1 BY 1
+             UNTIL WS-CR-I >= WS-HS-R-LENGTH.
+      ******************************************************************
+       FIND-BEST-WINRATE-FROM.
+           MOVE WS-CR-I TO WS-CR-BEST
+           PERFORM COMPARE-WINRATE-CANDIDATE
+             VARYING WS-CR-J FROM WS-CR-I BY 1
+             UNTIL WS-CR-J > WS-HS-R-LENGTH
+           IF WS-CR-BEST NOT = WS-CR-I THEN
+               MOVE WS-CR-SORTED(WS-CR-I) TO WS-CR-TEMP
+               MOVE WS-CR-SORTED(WS-CR-BEST) TO WS-CR-SORTED(WS-CR-I)
+               MOVE WS-CR-TEMP TO WS-CR-SORTED(WS-CR-BEST)
+           END-IF.
+      ******************************************************************
+       COMPARE-WINRATE-CANDIDATE.
+           COMPUTE WS-CR-CROSS-A =
+             WS-CR-S-WINS(WS-CR-J) * WS-CR-S-GAMES-PLAYED(WS-CR-BEST)
+           COMPUTE WS-CR-CROSS-B =
+             WS-CR-S-WINS(WS-CR-BEST) * WS-CR-S-GAMES-PLAYED(WS-CR-J)
+           IF WS-CR-CROSS-A > WS-CR-CROSS-B THEN
+               MOVE WS-CR-J TO WS-CR-BEST
+           END-IF.
+      * == [HERO-CAREER-STATS] ======================================END=
       ******************************************************************
        PLAY.
            IF WS-H-R-CURRENT > 0 THEN
                IF WS-M-R-LENGTH > 0 THEN
                    DISPLAY "["WS-GAME-NAME"] A LA BATALLA!"
+                   PERFORM OPEN-BATTLE-LOG
+                   MOVE 0 TO WS-TR-WINS
+                   MOVE 0 TO WS-TR-LOSSES
+                   MOVE 0 TO WS-TR-CLEARED
                    MOVE 1 TO WS-M-R-CURRENT
                    PERFORM UNTIL
                      NOT (WS-H-R-HP(WS-H-R-CURRENT) > 0
@@ -319,6 +962,8 @@
                        PERFORM FIGHT-MONSTER
                        ADD 1 TO WS-M-R-CURRENT
                    END-PERFORM
+                   PERFORM CLOSE-BATTLE-LOG
+                   PERFORM UPDATE-HERO-CAREER-STATS
                    IF WS-H-R-HP(WS-H-R-CURRENT) > 0 THEN
                        DISPLAY "["WS-GAME-NAME"] Has Ganado!!"
                    ELSE
@@ -349,24 +994,221 @@
                    " CON FUERZA: "
                    WS-H-R-STRENGTH(WS-H-R-CURRENT)
 
-               IF WS-H-R-STRENGTH(WS-H-R-CURRENT)
-                   > WS-M-R-STRENGTH(WS-M-R-CURRENT) THEN
+               PERFORM COMPUTE-EFFECTIVE-STRENGTHS
+               PERFORM ROLL-FOR-AGILITY
+
+               MOVE WS-H-R-HP(WS-H-R-CURRENT) TO BL-HERO-HP-BEFORE
+               MOVE WS-M-R-HP(WS-M-R-CURRENT) TO BL-MONSTER-HP-BEFORE
+
+               EVALUATE TRUE
+               WHEN WS-FM-FS-HERO
+                   DISPLAY "TU AGILIDAD TE PERMITE GOLPEAR PRIMERO"
+                   SET WS-FM-HERO-WINS TO TRUE
+               WHEN WS-FM-FS-MONSTER
+                   DISPLAY "LA AGILIDAD DEL MONSTRUO LE PERMITE "
+                       "GOLPEAR PRIMERO"
+                   SET WS-FM-MONSTER-WINS TO TRUE
+               WHEN OTHER
+                   IF WS-FM-HERO-EFF-STRENGTH
+                       > WS-FM-MONSTER-EFF-STRENGTH THEN
+                       SET WS-FM-HERO-WINS TO TRUE
+                   ELSE
+                       SET WS-FM-MONSTER-WINS TO TRUE
+                   END-IF
+               END-EVALUATE
+
+               IF WS-FM-HERO-WINS THEN
                    COMPUTE WS-M-R-HP(WS-M-R-CURRENT) =
                        WS-M-R-HP(WS-M-R-CURRENT)
-                       - WS-H-R-STRENGTH(WS-H-R-CURRENT)
+                       - WS-FM-HERO-EFF-STRENGTH
                    DISPLAY "HAS HERIDO AL MONSTRUO, TIENE HP: "
                        WS-M-R-HP(WS-M-R-CURRENT)
+                   MOVE WS-FM-HERO-EFF-STRENGTH TO BL-DAMAGE
+                   MOVE "GANA-HEROE" TO BL-OUTCOME
+                   ADD 1 TO WS-TR-WINS
                ELSE
                    COMPUTE WS-H-R-HP(WS-H-R-CURRENT) =
                        WS-H-R-HP(WS-H-R-CURRENT)
-                       - WS-M-R-STRENGTH(WS-M-R-CURRENT)
+                       - WS-FM-MONSTER-EFF-STRENGTH
                    DISPLAY "TE HA HERIDO EL MONSTRUO, TIENES HP: "
                        WS-H-R-HP(WS-H-R-CURRENT)
+                   MOVE WS-FM-MONSTER-EFF-STRENGTH TO BL-DAMAGE
+                   MOVE "GANA-MONSTRUO" TO BL-OUTCOME
+                   ADD 1 TO WS-TR-LOSSES
                END-IF
-           END-PERFORM.
+
+               MOVE WS-H-R-ID(WS-H-R-CURRENT) TO BL-HERO-ID
+               MOVE WS-M-R-ID(WS-M-R-CURRENT) TO BL-MONSTER-ID
+               MOVE WS-M-R-PROFESSION(WS-M-R-CURRENT)
+                 TO BL-MONSTER-PROFESSION
+               MOVE WS-H-R-HP(WS-H-R-CURRENT) TO BL-HERO-HP-AFTER
+               MOVE WS-M-R-HP(WS-M-R-CURRENT) TO BL-MONSTER-HP-AFTER
+               PERFORM WRITE-BATTLE-LOG-ENTRY
+           END-PERFORM
+           IF WS-M-R-HP(WS-M-R-CURRENT) < 0 THEN
+               ADD 1 TO WS-TR-CLEARED
+           END-IF.
+      ******************************************************************
+      * == [COMPUTE-EFFECTIVE-STRENGTHS] ==========================BEGIN=
+      * FOLDS THE FIGHTER'S CLASS MODIFIER (IF ANY) AND A LEVEL BONUS
+      * (LEVEL / 2, INTEGER) INTO THEIR BASE STRENGTH FOR THIS EXCHANGE.
+       COMPUTE-EFFECTIVE-STRENGTHS.
+           MOVE WS-H-R-PROFESSION(WS-H-R-CURRENT) TO WS-P-R-SOUGHT
+           PERFORM LOOKUP-PROFESSION
+           IF WS-P-R-FOUND > 0 THEN
+               COMPUTE WS-FM-HERO-EFF-STRENGTH =
+                   WS-H-R-STRENGTH(WS-H-R-CURRENT)
+                   + WS-P-R-MODIFIER(WS-P-R-FOUND)
+                   + (WS-H-R-LEVEL(WS-H-R-CURRENT) / 2)
+           ELSE
+               COMPUTE WS-FM-HERO-EFF-STRENGTH =
+                   WS-H-R-STRENGTH(WS-H-R-CURRENT)
+                   + (WS-H-R-LEVEL(WS-H-R-CURRENT) / 2)
+           END-IF
+
+           MOVE WS-M-R-PROFESSION(WS-M-R-CURRENT) TO WS-P-R-SOUGHT
+           PERFORM LOOKUP-PROFESSION
+           IF WS-P-R-FOUND > 0 THEN
+               COMPUTE WS-FM-MONSTER-EFF-STRENGTH =
+                   WS-M-R-STRENGTH(WS-M-R-CURRENT)
+                   + WS-P-R-MODIFIER(WS-P-R-FOUND)
+                   + (WS-M-R-LEVEL(WS-M-R-CURRENT) / 2)
+           ELSE
+               COMPUTE WS-FM-MONSTER-EFF-STRENGTH =
+                   WS-M-R-STRENGTH(WS-M-R-CURRENT)
+                   + (WS-M-R-LEVEL(WS-M-R-CURRENT) / 2)
+           END-IF.
+      * == [COMPUTE-EFFECTIVE-STRENGTHS] ============================END=
+      ******************************************************************
+      * == [ROLL-FOR-AGILITY] =====================================BEGIN=
+      * the MORE AGILE FIGHTER MAY LAND A FIRST STRIKE: A GUARANTEED HIT
+      * THIS EXCHANGE REGARDLESS OF STRENGTH, ITS ODDS CAPPED AT 50%.
+       ROLL-FOR-AGILITY.
+           SET WS-FM-FS-NONE TO TRUE
+           COMPUTE WS-FM-AGILITY-DIFF =
+               WS-H-R-AGILITY(WS-H-R-CURRENT)
+               - WS-M-R-AGILITY(WS-M-R-CURRENT)
+           PERFORM ROLL-DICE
+           IF WS-FM-AGILITY-DIFF > 0 THEN
+               COMPUTE WS-FM-DODGE-THRESHOLD = WS-FM-AGILITY-DIFF * 5
+               IF WS-FM-DODGE-THRESHOLD > 50 THEN
+                   MOVE 50 TO WS-FM-DODGE-THRESHOLD
+               END-IF
+               IF WS-FM-ROLL < WS-FM-DODGE-THRESHOLD THEN
+                   SET WS-FM-FS-HERO TO TRUE
+               END-IF
+           ELSE
+               IF WS-FM-AGILITY-DIFF < 0 THEN
+                   COMPUTE WS-FM-DODGE-THRESHOLD =
+                       (0 - WS-FM-AGILITY-DIFF) * 5
+                   IF WS-FM-DODGE-THRESHOLD > 50 THEN
+                       MOVE 50 TO WS-FM-DODGE-THRESHOLD
+                   END-IF
+                   IF WS-FM-ROLL < WS-FM-DODGE-THRESHOLD THEN
+                       SET WS-FM-FS-MONSTER TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
+      * == [ROLL-FOR-AGILITY] =======================================END=
+      ******************************************************************
+      * == [RUN-TOURNAMENT] =======================================BEGIN=
+      * UNATTENDED BATCH MODE: EVERY HERO FIGHTS THE WHOLE WS-MONSTERS-R
+      * ROSTER BACK TO BACK, WITH NO ACCEPT PROMPTS, AND THE RESULTS ARE
+      * LEFT IN TOURNAMENT-REPORT.TXT FOR OVERNIGHT BALANCE TESTING.
+       RUN-TOURNAMENT.
+           IF WS-H-R-LENGTH > 0 AND WS-M-R-LENGTH > 0 THEN
+               MOVE WS-H-R-CURRENT TO WS-TR-SAVED-CURRENT
+               DISPLAY "["WS-GAME-NAME"] MODO TORNEO: TODOS LOS "
+                   "HEROES CONTRA TODOS LOS MONSTRUOS"
+               PERFORM OPEN-BATTLE-LOG
+               PERFORM OPEN-TOURNAMENT-REPORT
+               PERFORM SAVE-MONSTER-HP VARYING WS-M-R-INDEX
+                 FROM 1 BY 1 UNTIL WS-M-R-INDEX > WS-M-R-LENGTH
+               PERFORM SAVE-HERO-HP VARYING WS-H-R-INDEX
+                 FROM 1 BY 1 UNTIL WS-H-R-INDEX > WS-H-R-LENGTH
+               PERFORM RUN-TOURNAMENT-FOR-HERO
+                 VARYING WS-H-R-CURRENT FROM 1 BY 1
+                 UNTIL WS-H-R-CURRENT > WS-H-R-LENGTH
+               PERFORM RESTORE-MONSTER-HP VARYING WS-M-R-INDEX
+                 FROM 1 BY 1 UNTIL WS-M-R-INDEX > WS-M-R-LENGTH
+               PERFORM RESTORE-HERO-HP VARYING WS-H-R-INDEX
+                 FROM 1 BY 1 UNTIL WS-H-R-INDEX > WS-H-R-LENGTH
+               PERFORM CLOSE-TOURNAMENT-REPORT
+               PERFORM CLOSE-BATTLE-LOG
+               MOVE WS-TR-SAVED-CURRENT TO WS-H-R-CURRENT
+               DISPLAY "["WS-GAME-NAME"] TORNEO COMPLETADO, VER "
+                   "TOURNAMENT-REPORT.TXT"
+           ELSE
+               DISPLAY "["WS-GAME-NAME"] "
+                   "Faltan heroes o monstruos para el torneo"
+           END-IF.
+       RUN-TOURNAMENT-FOR-HERO.
+           MOVE 0 TO WS-TR-WINS
+           MOVE 0 TO WS-TR-LOSSES
+           MOVE 0 TO WS-TR-CLEARED
+           PERFORM RESTORE-MONSTER-HP VARYING WS-M-R-INDEX
+             FROM 1 BY 1 UNTIL WS-M-R-INDEX > WS-M-R-LENGTH
+           MOVE WS-TR-HERO-HP-SAVE(WS-H-R-CURRENT)
+             TO WS-H-R-HP(WS-H-R-CURRENT)
+           MOVE 1 TO WS-M-R-CURRENT
+           PERFORM UNTIL
+             NOT (WS-H-R-HP(WS-H-R-CURRENT) > 0
+             AND WS-M-R-CURRENT <= WS-M-R-LENGTH)
+               PERFORM FIGHT-MONSTER
+               ADD 1 TO WS-M-R-CURRENT
+           END-PERFORM
+           PERFORM WRITE-TOURNAMENT-REPORT-ENTRY.
+       SAVE-MONSTER-HP.
+           MOVE WS-M-R-HP(WS-M-R-INDEX)
+             TO WS-TR-MONSTER-HP-SAVE(WS-M-R-INDEX).
+       RESTORE-MONSTER-HP.
+           MOVE WS-TR-MONSTER-HP-SAVE(WS-M-R-INDEX)
+             TO WS-M-R-HP(WS-M-R-INDEX).
+       SAVE-HERO-HP.
+           MOVE WS-H-R-HP(WS-H-R-INDEX)
+             TO WS-TR-HERO-HP-SAVE(WS-H-R-INDEX).
+       RESTORE-HERO-HP.
+           MOVE WS-TR-HERO-HP-SAVE(WS-H-R-INDEX)
+             TO WS-H-R-HP(WS-H-R-INDEX).
+      * == [RUN-TOURNAMENT] =========================================END=
+      ******************************************************************
+       OPEN-TOURNAMENT-REPORT.
+           OPEN OUTPUT TOURNAMENT-REPORT-FILE.
+       WRITE-TOURNAMENT-REPORT-ENTRY.
+           IF WS-TR-FS-OK THEN
+               MOVE WS-H-R-ID(WS-H-R-CURRENT) TO TR-HERO-ID
+               MOVE WS-TR-WINS TO TR-WINS
+               MOVE WS-TR-LOSSES TO TR-LOSSES
+               MOVE WS-TR-CLEARED TO TR-MONSTERS-CLEARED
+               MOVE WS-H-R-HP(WS-H-R-CURRENT) TO TR-FINAL-HP
+               WRITE TOURNAMENT-REPORT-REG
+           END-IF.
+       CLOSE-TOURNAMENT-REPORT.
+           IF WS-TR-FS-OK THEN
+               CLOSE TOURNAMENT-REPORT-FILE
+           END-IF.
+      ******************************************************************
+       OPEN-BATTLE-LOG.
+           OPEN EXTEND BATTLE-LOG-FILE
+           IF NOT WS-BL-FS-OK THEN
+               OPEN OUTPUT BATTLE-LOG-FILE
+               CLOSE BATTLE-LOG-FILE
+               OPEN EXTEND BATTLE-LOG-FILE
+           END-IF.
+      ******************************************************************
+       WRITE-BATTLE-LOG-ENTRY.
+           IF WS-BL-FS-OK THEN
+               WRITE BATTLE-LOG-REG
+           END-IF.
+      ******************************************************************
+       CLOSE-BATTLE-LOG.
+           IF WS-BL-FS-OK THEN
+               CLOSE BATTLE-LOG-FILE
+           END-IF.
       ******************************************************************
        EXIT-GAME.
-           DISPLAY "SALIR - [GUARDAR CAMBIOS]".
+           DISPLAY "SALIR - [GUARDAR CAMBIOS]"
+           PERFORM SAVE--WS-HEROES-R--CONTENT.
       * == [DISPLAY-MAIN-MENU] =====================================END=
 
       ******************************************************************
@@ -384,6 +1226,9 @@
            MOVE 0 TO WS-H-R-LENGTH.
            PERFORM READ-FILE-HEROES VARYING WS-H-R-INDEX FROM 1 BY 1
              UNTIL WS-H-FS-EOF OR WS-H-R-INDEX > WS-MAX-HEROES.
+           IF NOT WS-H-FS-EOF THEN
+               PERFORM WARN-TOO-MANY-HEROES
+           END-IF.
       ******************************************************************
        READ-FILE-HEROES.
            READ HEROES-FILE INTO WS-HEROES-R(WS-H-R-INDEX)
@@ -395,8 +1240,159 @@
       ******************************************************************
        ERROR-OPENING-HEROES.
            DISPLAY "["WS-GAME-NAME"] Fichero HEROES no disponible.".
+      ******************************************************************
+       WARN-TOO-MANY-HEROES.
+           DISPLAY "["WS-GAME-NAME"] *** AVISO *** HEROES.TXT tiene "
+             "mas de " WS-MAX-HEROES " heroes; se ha truncado el "
+             "listado a los primeros " WS-MAX-HEROES ".".
       * == [INIT--WS-HEROES-R--CONTENT] ============================END=
 
+      ******************************************************************
+      * == [VALIDATE-HEROES-DATA] =================================BEGIN=
+      * RECONCILIATION PASS OVER THE LOADED HEROES TABLE -- CATCHES WHAT
+      * A HAND-EDIT OF HEROES.TXT CAN BREAK THAT THE PLAIN FILE-STATUS
+      * CHECK IN INIT--WS-HEROES-R--CONTENT NEVER WOULD: DUPLICATE IDS,
+      * PROFESSION CODES THAT AREN'T IN PROFESSIONS.TXT, AND A LOADED
+      * COUNT THAT DOESN'T MATCH THE FILE'S OWN LINE COUNT.
+       VALIDATE-HEROES-DATA.
+           PERFORM VARYING WS-VAL-I FROM 1 BY 1
+             UNTIL WS-VAL-I > WS-H-R-LENGTH
+               PERFORM VARYING WS-VAL-J FROM WS-VAL-I BY 1
+                 UNTIL WS-VAL-J > WS-H-R-LENGTH
+                   IF WS-VAL-J NOT = WS-VAL-I
+                     AND WS-H-R-ID(WS-VAL-I) = WS-H-R-ID(WS-VAL-J) THEN
+                       DISPLAY "["WS-GAME-NAME"] *** AVISO *** "
+                         "HEROES.TXT tiene ID de heroe duplicado: "
+                         WS-H-R-ID(WS-VAL-I)
+                   END-IF
+               END-PERFORM
+               MOVE WS-H-R-PROFESSION(WS-VAL-I) TO WS-P-R-SOUGHT
+               PERFORM LOOKUP-PROFESSION
+               IF WS-P-R-FOUND = 0 THEN
+                   DISPLAY "["WS-GAME-NAME"] *** AVISO *** El heroe "
+                     WS-H-R-ID(WS-VAL-I)
+                     " tiene un codigo de profesion desconocido: "
+                     WS-H-R-PROFESSION(WS-VAL-I)
+               END-IF
+           END-PERFORM
+           PERFORM COUNT-HEROES-FILE-LINES
+           IF WS-VAL-FILE-LINES NOT = WS-H-R-LENGTH
+             AND WS-VAL-FILE-LINES <= WS-MAX-HEROES THEN
+               DISPLAY "["WS-GAME-NAME"] *** AVISO *** HEROES.TXT "
+                 "tiene " WS-VAL-FILE-LINES " lineas pero se cargaron "
+                 WS-H-R-LENGTH " heroes."
+           END-IF.
+      ******************************************************************
+       COUNT-HEROES-FILE-LINES.
+           MOVE 0 TO WS-VAL-FILE-LINES.
+           OPEN INPUT HEROES-FILE
+           IF WS-H-FS-OK THEN
+               PERFORM READ-ONE-HEROES-LINE VARYING WS-VAL-I FROM 1
+                 BY 1 UNTIL WS-H-FS-EOF
+               CLOSE HEROES-FILE
+           END-IF.
+      ******************************************************************
+       READ-ONE-HEROES-LINE.
+           READ HEROES-FILE
+           AT END
+               SET WS-H-FS-EOF TO TRUE
+           NOT AT END
+               ADD 1 TO WS-VAL-FILE-LINES
+           END-READ.
+      * == [VALIDATE-HEROES-DATA] ===================================END=
+
+      ******************************************************************
+      * == [SAVE--WS-HEROES-R--CONTENT] ==========================BEGIN=
+       SAVE--WS-HEROES-R--CONTENT.
+           OPEN OUTPUT HEROES-FILE.
+           IF NOT WS-H-FS-OK THEN
+               PERFORM ERROR-SAVING-HEROES
+           ELSE
+               PERFORM WRITE-FILE-HEROES VARYING WS-H-R-INDEX FROM 1
+                 BY 1 UNTIL WS-H-R-INDEX > WS-H-R-LENGTH
+               CLOSE HEROES-FILE
+           END-IF.
+      ******************************************************************
+       WRITE-FILE-HEROES.
+           IF WS-H-R-HP(WS-H-R-INDEX) < 0 THEN
+               MOVE 0 TO WS-H-R-HP(WS-H-R-INDEX)
+           END-IF
+           WRITE HEROES-REG FROM WS-HEROES-R(WS-H-R-INDEX).
+      ******************************************************************
+       ERROR-SAVING-HEROES.
+           DISPLAY "["WS-GAME-NAME"] No se ha podido guardar HEROES.".
+      * == [SAVE--WS-HEROES-R--CONTENT] ============================END=
+
+      ******************************************************************
+      * == [SAVE--WS-MONSTERS-R--CONTENT] =========================BEGIN=
+       SAVE--WS-MONSTERS-R--CONTENT.
+           OPEN OUTPUT MONSTERS-FILE.
+           IF NOT WS-M-FS-OK THEN
+               PERFORM ERROR-SAVING-MONSTERS
+           ELSE
+               PERFORM WRITE-FILE-MONSTERS VARYING WS-M-R-INDEX FROM 1
+                 BY 1 UNTIL WS-M-R-INDEX > WS-M-R-LENGTH
+               CLOSE MONSTERS-FILE
+           END-IF.
+      ******************************************************************
+       WRITE-FILE-MONSTERS.
+           IF WS-M-R-HP(WS-M-R-INDEX) < 0 THEN
+               MOVE 0 TO WS-M-R-HP(WS-M-R-INDEX)
+           END-IF
+           WRITE MONSTERS-REG FROM WS-MONSTERS-R(WS-M-R-INDEX).
+      ******************************************************************
+       ERROR-SAVING-MONSTERS.
+           DISPLAY "["WS-GAME-NAME"] No se ha podido guardar DUNGEON.".
+      * == [SAVE--WS-MONSTERS-R--CONTENT] ===========================END=
+
+      ******************************************************************
+      * == [INIT--WS-PROFESSIONS-R--CONTENT] ======================BEGIN=
+       INIT--WS-PROFESSIONS-R--CONTENT.
+           OPEN INPUT PROFESSIONS-FILE.
+           IF NOT WS-P-FS-OK THEN
+               PERFORM ERROR-OPENING-PROFESSIONS
+           ELSE
+               PERFORM SET--WS-PROFESSIONS-R--CONTENT
+               CLOSE PROFESSIONS-FILE
+           END-IF.
+      ******************************************************************
+       SET--WS-PROFESSIONS-R--CONTENT.
+           MOVE 0 TO WS-P-R-LENGTH.
+           PERFORM READ-FILE-PROFESSIONS
+             VARYING WS-P-R-INDEX FROM 1 BY 1
+             UNTIL WS-P-FS-EOF OR WS-P-R-INDEX > WS-MAX-PROFESSIONS.
+           IF NOT WS-P-FS-EOF THEN
+               PERFORM WARN-TOO-MANY-PROFESSIONS
+           END-IF.
+      ******************************************************************
+       READ-FILE-PROFESSIONS.
+           READ PROFESSIONS-FILE INTO WS-PROFESSIONS-R(WS-P-R-INDEX)
+           AT END
+               SET WS-P-FS-EOF TO TRUE
+           NOT AT END
+               ADD 1 TO WS-P-R-LENGTH
+           END-READ.
+      ******************************************************************
+       ERROR-OPENING-PROFESSIONS.
+           DISPLAY "["WS-GAME-NAME"] Fichero PROFESSIONS no disponible.".
+      ******************************************************************
+       WARN-TOO-MANY-PROFESSIONS.
+           DISPLAY "["WS-GAME-NAME"] *** AVISO *** PROFESSIONS.TXT "
+             "tiene mas de " WS-MAX-PROFESSIONS " profesiones; se ha "
+             "truncado el listado a las primeras "
+             WS-MAX-PROFESSIONS ".".
+      ******************************************************************
+       LOOKUP-PROFESSION.
+           MOVE 0 TO WS-P-R-FOUND.
+           PERFORM VARYING WS-P-R-INDEX FROM 1 BY 1
+             UNTIL WS-P-R-INDEX > WS-P-R-LENGTH
+             OR WS-P-R-FOUND > 0
+               IF WS-P-R-CODE(WS-P-R-INDEX) = WS-P-R-SOUGHT THEN
+                   MOVE WS-P-R-INDEX TO WS-P-R-FOUND
+               END-IF
+           END-PERFORM.
+      * == [INIT--WS-PROFESSIONS-R--CONTENT] ========================END=
+
       ******************************************************************
       * == [INIT--WS-MONSTERS-R--CONTENT] ========================BEGIN=
        INIT--WS-MONSTERS-R--CONTENT.
@@ -412,6 +1408,9 @@
            MOVE 0 TO WS-M-R-LENGTH.
            PERFORM READ-FILE-MONSTERS VARYING WS-M-R-INDEX FROM 1 BY 1
              UNTIL WS-M-FS-EOF OR WS-M-R-INDEX > WS-MAX-MONSTERS.
+           IF NOT WS-M-FS-EOF THEN
+               PERFORM WARN-TOO-MANY-MONSTERS
+           END-IF.
       ******************************************************************
        READ-FILE-MONSTERS.
            READ MONSTERS-FILE INTO WS-MONSTERS-R(WS-M-R-INDEX)
@@ -423,8 +1422,64 @@
       ******************************************************************
        ERROR-OPENING-MONSTERS.
            DISPLAY "["WS-GAME-NAME"] Fichero MONSTERS no disponible.".
+      ******************************************************************
+       WARN-TOO-MANY-MONSTERS.
+           DISPLAY "["WS-GAME-NAME"] *** AVISO *** DUNGEON.TXT tiene "
+             "mas de " WS-MAX-MONSTERS " monstruos; se ha truncado el "
+             "listado a los primeros " WS-MAX-MONSTERS ".".
       * == [INIT--WS-MONSTERS-R--CONTENT] ==========================END=
 
+      ******************************************************************
+      * == [VALIDATE-MONSTERS-DATA] ================================BEGIN=
+      * SAME RECONCILIATION PASS AS VALIDATE-HEROES-DATA, OVER THE LOADED
+      * MONSTERS TABLE.
+       VALIDATE-MONSTERS-DATA.
+           PERFORM VARYING WS-VAL-I FROM 1 BY 1
+             UNTIL WS-VAL-I > WS-M-R-LENGTH
+               PERFORM VARYING WS-VAL-J FROM WS-VAL-I BY 1
+                 UNTIL WS-VAL-J > WS-M-R-LENGTH
+                   IF WS-VAL-J NOT = WS-VAL-I
+                     AND WS-M-R-ID(WS-VAL-I) = WS-M-R-ID(WS-VAL-J) THEN
+                       DISPLAY "["WS-GAME-NAME"] *** AVISO *** "
+                         "DUNGEON.TXT tiene ID de monstruo duplicado: "
+                         WS-M-R-ID(WS-VAL-I)
+                   END-IF
+               END-PERFORM
+               MOVE WS-M-R-PROFESSION(WS-VAL-I) TO WS-P-R-SOUGHT
+               PERFORM LOOKUP-PROFESSION
+               IF WS-P-R-FOUND = 0 THEN
+                   DISPLAY "["WS-GAME-NAME"] *** AVISO *** El monstruo "
+                     WS-M-R-ID(WS-VAL-I)
+                     " tiene un codigo de profesion desconocido: "
+                     WS-M-R-PROFESSION(WS-VAL-I)
+               END-IF
+           END-PERFORM
+           PERFORM COUNT-MONSTERS-FILE-LINES
+           IF WS-VAL-FILE-LINES NOT = WS-M-R-LENGTH
+             AND WS-VAL-FILE-LINES <= WS-MAX-MONSTERS THEN
+               DISPLAY "["WS-GAME-NAME"] *** AVISO *** DUNGEON.TXT "
+                 "tiene " WS-VAL-FILE-LINES " lineas pero se cargaron "
+                 WS-M-R-LENGTH " monstruos."
+           END-IF.
+      ******************************************************************
+       COUNT-MONSTERS-FILE-LINES.
+           MOVE 0 TO WS-VAL-FILE-LINES.
+           OPEN INPUT MONSTERS-FILE
+           IF WS-M-FS-OK THEN
+               PERFORM READ-ONE-MONSTERS-LINE VARYING WS-VAL-I FROM 1
+                 BY 1 UNTIL WS-M-FS-EOF
+               CLOSE MONSTERS-FILE
+           END-IF.
+      ******************************************************************
+       READ-ONE-MONSTERS-LINE.
+           READ MONSTERS-FILE
+           AT END
+               SET WS-M-FS-EOF TO TRUE
+           NOT AT END
+               ADD 1 TO WS-VAL-FILE-LINES
+           END-READ.
+      * == [VALIDATE-MONSTERS-DATA] ==================================END=
+
       ******************************************************************
        DISPLAY-MOD-HEROES-MENU.
            MOVE WS-H-R-STRENGTH((WS-H-R-CURRENT)) TO WS-MHM-C-STRENGTH.
@@ -449,27 +1504,63 @@
                    DISPLAY "["WS-GAME-NAME"] "
                      "Selecciona el nuevo valor de Fuerza: "
                    DISPLAY "- Valor antiguo: "WS-MHM-C-STRENGTH
+                   DISPLAY "- Rango permitido: "WS-STAT-STRENGTH-MIN
+                     " - "WS-STAT-STRENGTH-MAX
                    DISPLAY "- Nuevo valor: "
-                   ACCEPT WS-H-R-STRENGTH(WS-H-R-CURRENT)
+                   ACCEPT WS-MHM-NEW-VALUE
+                   IF WS-MHM-NEW-VALUE >= WS-STAT-STRENGTH-MIN
+                     AND WS-MHM-NEW-VALUE <= WS-STAT-STRENGTH-MAX THEN
+                       MOVE WS-MHM-NEW-VALUE
+                         TO WS-H-R-STRENGTH(WS-H-R-CURRENT)
+                   ELSE
+                       SET WS-OUT-OF-RANGE TO TRUE
+                   END-IF
 
                WHEN WS-MHM-OP-AGILITY
                    DISPLAY "["WS-GAME-NAME"] "
                      "Selecciona el nuevo valor de Agilidad: "
                    DISPLAY "- Valor antiguo: "WS-MHM-C-AGILITY
+                   DISPLAY "- Rango permitido: "WS-STAT-AGILITY-MIN
+                     " - "WS-STAT-AGILITY-MAX
                    DISPLAY "- Nuevo valor: "
-                   ACCEPT WS-H-R-AGILITY(WS-H-R-CURRENT)
+                   ACCEPT WS-MHM-NEW-VALUE
+                   IF WS-MHM-NEW-VALUE >= WS-STAT-AGILITY-MIN
+                     AND WS-MHM-NEW-VALUE <= WS-STAT-AGILITY-MAX THEN
+                       MOVE WS-MHM-NEW-VALUE
+                         TO WS-H-R-AGILITY(WS-H-R-CURRENT)
+                   ELSE
+                       SET WS-OUT-OF-RANGE TO TRUE
+                   END-IF
                WHEN WS-MHM-OP-LEVEL
                    DISPLAY "["WS-GAME-NAME"] "
                      "Selecciona el nuevo valor de Nivel: "
                    DISPLAY "- Valor antiguo: "WS-MHM-C-LEVEL
+                   DISPLAY "- Rango permitido: "WS-STAT-LEVEL-MIN
+                     " - "WS-STAT-LEVEL-MAX
                    DISPLAY "- Nuevo valor: "
-                   ACCEPT WS-H-R-LEVEL(WS-H-R-CURRENT)
+                   ACCEPT WS-MHM-NEW-VALUE
+                   IF WS-MHM-NEW-VALUE >= WS-STAT-LEVEL-MIN
+                     AND WS-MHM-NEW-VALUE <= WS-STAT-LEVEL-MAX THEN
+                       MOVE WS-MHM-NEW-VALUE
+                         TO WS-H-R-LEVEL(WS-H-R-CURRENT)
+                   ELSE
+                       SET WS-OUT-OF-RANGE TO TRUE
+                   END-IF
                WHEN WS-MHM-OP-HP
                    DISPLAY "["WS-GAME-NAME"] "
                      "Selecciona el nuevo valor de Vida: "
                    DISPLAY "- Valor antiguo: "WS-MHM-C-HP
+                   DISPLAY "- Rango permitido: "WS-STAT-HP-MIN
+                     " - "WS-STAT-HP-MAX
                    DISPLAY "- Nuevo valor: "
-                   ACCEPT WS-H-R-HP(WS-H-R-CURRENT)
+                   ACCEPT WS-MHM-NEW-VALUE
+                   IF WS-MHM-NEW-VALUE >= WS-STAT-HP-MIN
+                     AND WS-MHM-NEW-VALUE <= WS-STAT-HP-MAX THEN
+                       MOVE WS-MHM-NEW-VALUE
+                         TO WS-H-R-HP(WS-H-R-CURRENT)
+                   ELSE
+                       SET WS-OUT-OF-RANGE TO TRUE
+                   END-IF
                WHEN OTHER
                    SET WS-INVALID-OPTION TO TRUE
            END-EVALUATE.
@@ -480,492 +1571,3 @@
        STOP-RUN.
            STOP RUN.
        END PROGRAM DUNGCRWL.
-=======
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. DUNGCRWL.
-      ******************************************************************
-      * JUEGO: DUNGEON CRAWLER                                         *
-      ******************************************************************
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT HEROES-FILE ASSIGN TO "HEROES.TXT"
-             FILE STATUS IS WS-HEROES-FS
-             ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT MONSTERS-FILE ASSIGN TO "DUNGEON.TXT"
-             FILE STATUS IS WS-MONSTERS-FS
-             ORGANIZATION IS LINE SEQUENTIAL.
-       DATA DIVISION.
-       FILE SECTION.
-       FD HEROES-FILE.
-       01 HEROES-REG.
-           05 HEROES-R-ID              PIC 9(02) VALUE ZERO.
-           05 HEROES-R-STRENGTH        PIC 9(02) VALUE ZERO.
-           05 HEROES-R-AGILITY         PIC 9(02) VALUE ZERO.
-           05 HEROES-R-LEVEL           PIC 9(02) VALUE ZERO.
-           05 HEROES-R-HP              PIC 9(02) VALUE ZERO.
-           05 HEROES-R-PROFESSION      PIC 9(02) VALUE ZERO.
-       FD MONSTERS-FILE.
-       01 MONSTERS-REG.
-           05 MONSTER-R-ID             PIC 9(02) VALUE ZERO.
-           05 MONSTER-R-STRENGTH       PIC 9(02) VALUE ZERO.
-           05 MONSTER-R-AGILITY        PIC 9(02) VALUE ZERO.
-           05 MONSTER-R-LEVEL          PIC 9(02) VALUE ZERO.
-           05 MONSTER-R-HP             PIC 9(02) VALUE ZERO.
-           05 MONSTER-R-PROFESSION     PIC 9(02) VALUE ZERO.
-       WORKING-STORAGE SECTION.
-       01 WS-CONSTANTS.
-           05 WS-GAME-NAME             PIC X(15)
-                                         VALUE "Dungeon Crawler".
-           05 WS-MAX-HEROES            PIC 9(02) VALUE 7.
-           05 WS-MAX-MONSTERS          PIC 9(02) VALUE 10.
-       01 WS-HEROES-FILE.
-           05 WS-HEROES-FS         PIC X(02) VALUE ZEROES.
-               88 WS-H-FS-OK         VALUE "00".
-               88 WS-H-FS-EOF        VALUE HIGH-VALUE.
-           05 WS-HERO-PROFESSION   PIC X(02) VALUE SPACES.
-               88 WS-H-P-GUERRERO  VALUE "34".
-               88 WS-H-P-ARQUERO   VALUE "44".
-               88 WS-H-P-MAGO      VALUE "45".
-           05 WS-HEROES-REG.
-               10 WS-H-R-LENGTH    PIC 9(01) VALUE ZERO.
-               10 WS-H-R-INDEX     PIC 9(01) VALUE ZERO.
-               10 WS-H-R-CURRENT   PIC 9(01) VALUE ZERO.
-      * WS-HEROES-R OCCURS **WS-MAX-HEROES** TIMES
-               10 WS-HEROES-R OCCURS 7 TIMES.
-                   15 WS-H-R-ID                PIC 9(02) VALUE ZERO.
-                   15 WS-H-R-STRENGTH          PIC 9(02) VALUE ZERO.
-                   15 WS-H-R-AGILITY           PIC 9(02) VALUE ZERO.
-                   15 WS-H-R-LEVEL             PIC 9(02) VALUE ZERO.
-                   15 WS-H-R-HP                PIC S9(02) VALUE ZERO.
-                   15 WS-H-R-PROFESSION        PIC 9(02) VALUE ZERO.
-       01 WS-MONSTERS-FILE.
-           05 WS-MONSTERS-FS       PIC X(02) VALUE ZEROES.
-               88 WS-M-FS-OK       VALUE "00".
-               88 WS-M-FS-EOF      VALUE HIGH-VALUE.
-           05 WS-MONSTERS-REG.
-               10 WS-M-R-LENGTH    PIC 9(01) VALUE ZERO.
-               10 WS-M-R-INDEX     PIC 9(01) VALUE ZERO.
-               10 WS-M-R-CURRENT   PIC 9(01) VALUE ZERO.
-      * WS-MONSTERS-R OCCURS **WS-MAX-MONSTERS** TIMES
-               10 WS-MONSTERS-R OCCURS 10 TIMES.
-                   15 WS-M-R-ID                PIC 9(02) VALUE ZERO.
-                   15 WS-M-R-STRENGTH          PIC 9(02) VALUE ZERO.
-                   15 WS-M-R-AGILITY           PIC 9(02) VALUE ZERO.
-                   15 WS-M-R-LEVEL             PIC 9(02) VALUE ZERO.
-                   15 WS-M-R-HP                PIC S9(02) VALUE ZERO.
-                   15 WS-M-R-PROFESSION        PIC 9(02) VALUE ZERO.
-       01 WS-VALID-OPTION  PIC X(28)   VALUES ALL SPACES.
-           88 WS-RESET-VALID-OPTION    VALUE ALL SPACES.
-           88 WS-INVALID-OPTION
-             VALUE "[Escoge una opcion correcta]".
-       01 WS-MAIN-MENU.
-           05 WS-MM-OPTION             PIC X(01) VALUE SPACE.
-               88 WS-MM-OP-EXIT          VALUE "0".
-               88 WS-MM-OP-SELECT        VALUE "1".
-               88 WS-MM-OP-MODIFY        VALUE "2".
-               88 WS-MM-OP-PLAY          VALUE "3".
-           05 WS-MM.
-               10 WS-MM-HEADING    PIC X(15) VALUE "MENU PRINCIPAL ".
-               10 WS-MM-ERROR      PIC X(28) VALUE ALL SPACES.
-               10 FILLER           PIC X(01) VALUE X"0A".
-               10 FILLER           PIC X(14) VALUE ALL "-".
-               10 FILLER           PIC X(01) VALUE X"0A".
-               10 FILLER           PIC X(20)
-                 VALUE "1- Seleccionar heroe".
-               10 FILLER           PIC X(01) VALUE X"0A".
-               10 FILLER           PIC X(18) VALUE "2- Modificar heroe".
-               10 FILLER           PIC X(01) VALUE X"0A".
-               10 FILLER           PIC X(16) VALUE "3- A la batalla!".
-               10 FILLER           PIC X(01) VALUE X"0A".
-               10 FILLER           PIC X(01) VALUE X"0A".
-               10 FILLER           PIC X(09) VALUE "0- Salir.".
-       01 WS-HEROES-MENU.
-           05 WS-H-OPTION            PIC X(01) VALUE SPACE.
-               88 WS-H-OP-CONTINUE     VALUE SPACE.
-               88 WS-H-OP-EXIT         VALUE "0".
-           05 WS-HEROES-MENU-TITLE.
-               10 WS-HM-HEADING    PIC X(18)
-                 VALUE "LISTADO DE HEROES ".
-               10 WS-HM-ERROR      PIC X(28) VALUE ALL SPACES.
-               10 FILLER           PIC X(01) VALUE X"0A".
-               10 FILLER           PIC X(17) VALUE ALL "-".
-               10 FILLER           PIC X(01) VALUE X"0A".
-               10 FILLER           PIC X(01) VALUE X"0A".
-               10 FILLER           PIC X(52)
-           VALUE "     ID  Fuerza  Agilidad  Nivel  P. Vida  Profesion".
-               10 FILLER           PIC X(01) VALUE X"0A".
-               10 FILLER           PIC X(52)
-           VALUE "     --  ------  --------  -----  -------  ---------".
-           05 WS-HEROES-MENU-CONTENT.
-               10 WS-HMC-SELECTED  PIC X(01) VALUE SPACE.
-               10 FILLER           PIC X(01) VALUE SPACE.
-               10 WS-HMC-INDEX     PIC 9(01).
-               10 FILLER           PIC X(02) VALUE "- ".
-               10 WS-HMC-ID        PIC 9(02) .
-               10 FILLER           PIC X(04) VALUE SPACES.
-               10 WS-HMC-STRENGTH  PIC 9(02).
-               10 FILLER           PIC X(07) VALUE SPACES.
-               10 WS-HMC-AGILITY   PIC 9(02).
-               10 FILLER           PIC X(06) VALUE SPACES.
-               10 WS-HMC-LEVEL     PIC 9(02).
-               10 FILLER           PIC X(06) VALUE SPACES.
-               10 WS-HMC-HP        PIC 9(02).
-               10 FILLER           PIC X(06) VALUE SPACES.
-               10 WS-HMC-PROFESSION    PIC X(08).
-           05 WS-HEROES-MENU-FOOTER.
-               10 FILLER           PIC X(01) VALUE X"0A".
-               10 FILLER           PIC X(09) VALUE "0- Salir".
-               10 FILLER           PIC X(01) VALUE X"0A".
-               10 FILLER           PIC X(21)
-                 VALUE "Escoge un heroe (1 - ".
-               10 WS-HMF-LENGTH    PIC 9(01).
-               10 FILLER           PIC X(02) VALUE "):".
-       77 OPCION PIC X VALUE SPACES.
-       77 PAUSAR PIC X VALUE SPACES.
-       01 DAT-TODAY    PIC 9(8).
-       01 DAT-TODAY2   PIC 9(8).
-       01 TIME-TODAY   PIC 9(8).
-       01 TIME-TODAY2  PIC 9(8).
-       01 WRK-ONE-DAY  PIC 9(8).
-       01 DELTA-TIME   PIC 9(8).
-      ******************************************************************
-       SCREEN SECTION.
-       01 INTRO.
-           05 TITLE-1.
-               10 LINE 02 COL 10 VALUE "______" FOREGROUND-COLOR IS 6.
-               10 LINE 03 COL 10 VALUE "|  _  \" FOREGROUND-COLOR IS 6.
-               10 LINE 04 COL 10 VALUE
-                 "| | | |_   _ _ __   __ _  ___  ___  _ __"
-                 FOREGROUND-COLOR IS 6.
-               10 LINE 05 COL 10 VALUE
-                 "| | | | | | | '_ \ / _` |/ _ \/ _ \| '_ \"
-                 FOREGROUND-COLOR IS 6.
-               10 LINE 06 COL 10 VALUE
-                 "| |/ /| |_| | | | | (_| |  __/ (_) | | | |"
-                 FOREGROUND-COLOR IS 6.
-               10 LINE 07 COL 10 VALUE
-                 "|___/  \__,_|_| |_|\__, |\___|\___/|_| |_|"
-                 FOREGROUND-COLOR IS 6.
-               10 LINE 08 COL 10 VALUE "                    __/ |"
-               FOREGROUND-COLOR IS 6.
-               10 LINE 09 COL 10 VALUE "                   |___/"
-               FOREGROUND-COLOR IS 6.
-           05 TITLE-2.
-               10 LINE 10 COL 10 VALUE
-                 "           _____                    _"
-                 FOREGROUND-COLOR IS 6.
-               10 LINE 11 COL 10 VALUE
-                 "          /  __ \                  | |"
-                 FOREGROUND-COLOR IS 6.
-               10 LINE 12 COL 10 VALUE
-                 "          | /  \/_ __ __ ___      _| | ___ _ __ �"
-                 FOREGROUND-COLOR IS 6.
-               10 LINE 13 COL 10 VALUE
-                 "          | |   | '__/ _` \ \ /\ / / |/ _ \ '__|"
-                 FOREGROUND-COLOR IS 6.
-               10 LINE 14 COL 10 VALUE
-                 "          | \__/\ | | (_| |\ V  V /| |  __/ |"
-                 FOREGROUND-COLOR IS 6.
-               10 LINE 15 COL 10 VALUE
-                 "           \____/_|  \__,_| \_/\_/ |_|\___|_|"
-                 FOREGROUND-COLOR IS 6.
-           05 TITLE-3.
-               10 LINE 18 COL 40 VALUE
-                 "Hecho por Juan Ramon & Juanjo Sanchez"
-                 FOREGROUND-COLOR IS 2.
-           05 TITLE-4.
-               10 LINE 20 COL 15 VALUE
-                 "              />" FOREGROUND-COLOR IS 3.
-               10 LINE 21 COL 15 VALUE
-                 " ()          //----------------------------------("
-                 FOREGROUND-COLOR IS 3.
-               10 LINE 22 COL 15 VALUE
-                 "(*)OXOXOX(*>      PULSE ENTER PARA CONTINUAR      \".
-               10 LINE 23 COL 15 VALUE
-                  "()          \\------------------------------------)"
-                  FOREGROUND-COLOR IS 3.
-               10 LINE 24 COL 15 VALUE
-                 "              \>" FOREGROUND-COLOR IS 3.
-           05 PIC X USING OPCION.
-       01 LIMPIAR-PANTALLA.
-           03 BLANK SCREEN.
-      ******************************************************************
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           PERFORM INIT--WS-HEROES-R--CONTENT
-           IF WS-M-FS-OK THEN
-               PERFORM INIT--WS-MONSTERS-R--CONTENT
-               IF WS-M-FS-OK THEN
-                   PERFORM DISPLAY-INTRO
-                   SET WS-RESET-VALID-OPTION TO TRUE
-                   PERFORM SET-MAIN-MENU-TO-ERROR
-                   PERFORM DISPLAY-MAIN-MENU UNTIL WS-MM-OP-EXIT
-               END-IF
-           END-IF
-           GO TO STOP-RUN.
-      ******************************************************************
-       DISPLAY-INTRO.
-           DISPLAY TITLE-1.
-           PERFORM PAUSA.
-           DISPLAY TITLE-2.
-           PERFORM PAUSA.
-           DISPLAY TITLE-3.
-           PERFORM PAUSA.
-           DISPLAY TITLE-4.
-           ACCEPT INTRO.
-           DISPLAY LIMPIAR-PANTALLA.
-           *>ACCEPT PAUSAR WITH AUTO.
-      ******************************************************************
-       DISPLAY-MONSTERS.
-           DISPLAY "LOADED MONSTERS FILE: " WS-M-R-LENGTH
-           DISPLAY "--------"
-           PERFORM VARYING WS-M-R-INDEX FROM 1 BY 1
-               UNTIL WS-M-R-INDEX > WS-M-R-LENGTH
-               DISPLAY WS-MONSTERS-R(WS-M-R-INDEX)
-           END-PERFORM
-           DISPLAY "--------".
-
-      ******************************************************************
-      * == [DISPLAY-MAIN-MENU] ===================================BEGIN=
-       DISPLAY-MAIN-MENU.
-           DISPLAY WS-MM LINE 05 COL 35.
-           ACCEPT WS-MM-OPTION.
-
-           EVALUATE TRUE
-           WHEN WS-MM-OP-SELECT
-               PERFORM DISPLAY-SELECT-HERO
-               DISPLAY "HEROE SELECCIONADO: " WS-H-R-CURRENT
-           WHEN WS-MM-OP-MODIFY
-               PERFORM DISPLAY-MODIFY-HERO
-           WHEN WS-MM-OP-PLAY
-               IF WS-M-R-LENGTH > 0 THEN
-                   PERFORM DISPLAY-MONSTERS
-                   PERFORM PLAY
-               END-IF
-           WHEN WS-MM-OP-EXIT
-               PERFORM EXIT-GAME
-           WHEN OTHER
-               SET WS-INVALID-OPTION TO TRUE
-               PERFORM SET-MAIN-MENU-TO-ERROR
-           END-EVALUATE.
-      ******************************************************************
-       SET-MAIN-MENU-TO-ERROR.
-           MOVE WS-VALID-OPTION TO WS-MM-ERROR.
-      ******************************************************************
-       DISPLAY-SELECT-HERO.
-           SET WS-RESET-VALID-OPTION TO TRUE.
-           PERFORM SET-LIST-HEROES-MENU-TO-ERROR.
-           PERFORM DISPLAY-HEROES-MENU UNTIL WS-H-OP-EXIT OR
-             (1 <= WS-H-OPTION AND WS-H-OPTION <= WS-H-R-LENGTH)
-           IF NOT WS-H-OP-EXIT THEN
-               MOVE WS-H-OPTION TO WS-H-R-CURRENT
-           END-IF
-           SET WS-H-OP-CONTINUE TO TRUE.
-      ******************************************************************
-       DISPLAY--WS-HEROES-R.
-           IF WS-H-R-INDEX = WS-H-R-CURRENT THEN
-               MOVE "*" TO WS-HMC-SELECTED
-           ELSE
-               MOVE SPACE TO WS-HMC-SELECTED
-           END-IF
-
-           MOVE WS-H-R-INDEX TO WS-HMC-INDEX
-           MOVE WS-H-R-ID(WS-H-R-INDEX) TO WS-HMC-ID
-           MOVE WS-H-R-STRENGTH(WS-H-R-INDEX) TO WS-HMC-STRENGTH
-           MOVE WS-H-R-AGILITY(WS-H-R-INDEX) TO WS-HMC-AGILITY
-           MOVE WS-H-R-LEVEL(WS-H-R-INDEX) TO WS-HMC-LEVEL
-           IF WS-H-R-HP(WS-H-R-INDEX) > 0 THEN
-               MOVE WS-H-R-HP(WS-H-R-INDEX) TO WS-HMC-HP
-           ELSE
-               MOVE 0 TO WS-HMC-HP
-           END-IF
-           MOVE WS-H-R-PROFESSION(WS-H-R-INDEX)
-             TO WS-HERO-PROFESSION
-
-           EVALUATE TRUE
-           WHEN WS-H-P-GUERRERO
-               MOVE "GUERRERO" TO WS-HMC-PROFESSION
-           WHEN WS-H-P-ARQUERO
-               MOVE "ARQUERO " TO WS-HMC-PROFESSION
-           WHEN WS-H-P-MAGO
-               MOVE "  MAGO  " TO WS-HMC-PROFESSION
-           END-EVALUATE
-
-           DISPLAY WS-HEROES-MENU-CONTENT.
-      ******************************************************************
-       DISPLAY-HEROES-MENU.
-           PERFORM DISPLAY-HEROES-MENU-TITLE.
-           PERFORM DISPLAY-HEROES-MENU-CONTENT.
-           PERFORM DISPLAY-HEROES-MENU-FOOTER.
-           ACCEPT WS-H-OPTION.
-
-           IF NOT (1 <= WS-H-OPTION AND WS-H-OPTION <= WS-H-R-LENGTH)
-             THEN
-               SET WS-INVALID-OPTION TO TRUE
-           ELSE
-               SET WS-RESET-VALID-OPTION TO TRUE
-           END-IF
-
-           PERFORM SET-LIST-HEROES-MENU-TO-ERROR.
-      ******************************************************************
-       DISPLAY-HEROES-MENU-TITLE.
-           DISPLAY WS-HEROES-MENU-TITLE.
-      ******************************************************************
-       DISPLAY-HEROES-MENU-CONTENT.
-           PERFORM DISPLAY--WS-HEROES-R VARYING WS-H-R-INDEX
-             FROM 1 BY 1 UNTIL WS-H-R-INDEX > WS-H-R-LENGTH.
-      ******************************************************************
-       DISPLAY-HEROES-MENU-FOOTER.
-           MOVE WS-H-R-LENGTH TO WS-HMF-LENGTH.
-           DISPLAY WS-HEROES-MENU-FOOTER.
-      ******************************************************************
-       SET-LIST-HEROES-MENU-TO-ERROR.
-          MOVE WS-VALID-OPTION TO WS-HM-ERROR.
-      ******************************************************************
-       DISPLAY-MODIFY-HERO.
-           IF WS-H-R-CURRENT > 0 THEN
-               CALL "MOD-HEROE" USING WS-HEROES-R(WS-H-R-CURRENT)
-           ELSE
-               DISPLAY "["WS-GAME-NAME"] "
-                 "Primero debes seleccionar un heroe!"
-           END-IF.
-      ******************************************************************
-       PLAY.
-           IF WS-H-R-CURRENT > 0 THEN
-               IF WS-M-R-LENGTH > 0 THEN
-                   DISPLAY "["WS-GAME-NAME"] A LA BATALLA!"
-                   MOVE 1 TO WS-M-R-CURRENT
-                   PERFORM UNTIL
-                     NOT (WS-H-R-HP(WS-H-R-CURRENT) > 0
-                     AND WS-M-R-CURRENT <= WS-M-R-LENGTH)
-                       PERFORM FIGHT-MONSTER
-                       ADD 1 TO WS-M-R-CURRENT
-                   END-PERFORM
-                   IF WS-H-R-HP(WS-H-R-CURRENT) > 0 THEN
-                       DISPLAY "["WS-GAME-NAME"] Has Ganado!!"
-                   ELSE
-                       DISPLAY "["WS-GAME-NAME"] Has Perdido :("
-                   END-IF
-               ELSE
-                   DISPLAY "["WS-GAME-NAME"] "
-                   "No quedan mas monstruos contra los que luchar"
-               END-IF
-           ELSE
-               DISPLAY "["WS-GAME-NAME"] "
-                 "Debes de seleccionar un heroe primero!"
-           END-IF.
-      ******************************************************************
-       FIGHT-MONSTER.
-           PERFORM UNTIL WS-H-R-HP(WS-H-R-CURRENT) < 0
-             OR WS-M-R-HP(WS-M-R-CURRENT) < 0
-           DISPLAY "WS-H-R-HP("WS-H-R-CURRENT"): "
-             WS-H-R-HP(WS-H-R-CURRENT)
-           DISPLAY "WS-M-R-HP("WS-M-R-CURRENT"): "
-             WS-M-R-HP(WS-M-R-CURRENT)
-               DISPLAY "** LUCHAS CONTRA: "
-                   WS-M-R-PROFESSION(WS-M-R-CURRENT)" ** "
-                   " CON FUERZA: "WS-M-R-STRENGTH(WS-M-R-CURRENT)
-               DISPLAY "TIENES HP: "WS-H-R-HP(WS-H-R-CURRENT)
-                   " CON FUERZA: "
-                   WS-H-R-STRENGTH(WS-H-R-CURRENT)
-
-               IF WS-H-R-STRENGTH(WS-H-R-CURRENT)
-                   > WS-M-R-STRENGTH(WS-M-R-CURRENT) THEN
-                   COMPUTE WS-M-R-HP(WS-M-R-CURRENT) =
-                       WS-M-R-HP(WS-M-R-CURRENT)
-                       - WS-H-R-STRENGTH(WS-H-R-CURRENT)
-                   DISPLAY "HAS HERIDO AL MONSTRUO, TIENE HP: "
-                       WS-M-R-HP(WS-M-R-CURRENT)
-               ELSE
-                   COMPUTE WS-H-R-HP(WS-H-R-CURRENT) =
-                       WS-H-R-HP(WS-H-R-CURRENT)
-                       - WS-M-R-STRENGTH(WS-M-R-CURRENT)
-                   DISPLAY "TE HA HERIDO EL MONSTRUO, TIENES HP: "
-                       WS-H-R-HP(WS-H-R-CURRENT)
-               END-IF
-           END-PERFORM.
-      ******************************************************************
-       EXIT-GAME.
-           DISPLAY "SALIR - [GUARDAR CAMBIOS]".
-      * == [DISPLAY-MAIN-MENU] =====================================END=
-
-      ******************************************************************
-      * == [INIT--WS-HEROES-R--CONTENT] ==========================BEGIN=
-       INIT--WS-HEROES-R--CONTENT.
-           OPEN INPUT HEROES-FILE.
-           IF NOT WS-H-FS-OK THEN
-               PERFORM ERROR-OPENING-HEROES
-           ELSE
-               PERFORM SET--WS-HEROES-R--CONTENT
-               CLOSE HEROES-FILE
-           END-IF.
-      ******************************************************************
-       SET--WS-HEROES-R--CONTENT.
-           MOVE 0 TO WS-H-R-LENGTH.
-           PERFORM READ-FILE-HEROES VARYING WS-H-R-INDEX FROM 1 BY 1
-             UNTIL WS-H-FS-EOF OR WS-H-R-INDEX > WS-MAX-HEROES.
-      ******************************************************************
-       READ-FILE-HEROES.
-           READ HEROES-FILE INTO WS-HEROES-R(WS-H-R-INDEX)
-           AT END
-               SET WS-H-FS-EOF TO TRUE
-           NOT AT END
-               ADD 1 TO WS-H-R-LENGTH
-           END-READ.
-      ******************************************************************
-       ERROR-OPENING-HEROES.
-           DISPLAY "["WS-GAME-NAME"] Fichero HEROES no disponible.".
-      * == [INIT--WS-HEROES-R--CONTENT] ============================END=
-
-      ******************************************************************
-      * == [INIT--WS-MONSTERS-R--CONTENT] ========================BEGIN=
-       INIT--WS-MONSTERS-R--CONTENT.
-           OPEN INPUT MONSTERS-FILE.
-           IF NOT WS-M-FS-OK THEN
-               PERFORM ERROR-OPENING-MONSTERS
-           ELSE
-               PERFORM SET--WS-MONSTERS-R--CONTENT
-               CLOSE MONSTERS-FILE
-           END-IF.
-      ******************************************************************
-       SET--WS-MONSTERS-R--CONTENT.
-           MOVE 0 TO WS-M-R-LENGTH.
-           PERFORM READ-FILE-MONSTERS VARYING WS-M-R-INDEX FROM 1 BY 1
-             UNTIL WS-M-FS-EOF OR WS-M-R-INDEX > WS-MAX-MONSTERS.
-      ******************************************************************
-       READ-FILE-MONSTERS.
-           READ MONSTERS-FILE INTO WS-MONSTERS-R(WS-M-R-INDEX)
-           AT END
-               SET WS-M-FS-EOF TO TRUE
-           NOT AT END
-               ADD 1 TO WS-M-R-LENGTH
-           END-READ.
-      ******************************************************************
-       ERROR-OPENING-MONSTERS.
-           DISPLAY "["WS-GAME-NAME"] Fichero MONSTERS no disponible.".
-      * == [INIT--WS-MONSTERS-R--CONTENT] ==========================END=
-
-      ******************************************************************
-       PAUSA.
-           ACCEPT DAT-TODAY FROM DATE.
-           ACCEPT TIME-TODAY FROM TIME.
-           MOVE 0 TO WRK-ONE-DAY.
-           PERFORM UNTIL DELTA-TIME > 00000050
-               ACCEPT DAT-TODAY2 FROM DATE
-               IF DAT-TODAY2 > DAT-TODAY
-                   MOVE 24000000   TO WRK-ONE-DAY
-               END-IF
-               ACCEPT TIME-TODAY2 FROM TIME
-               COMPUTE DELTA-TIME = (TIME-TODAY2 + WRK-ONE-DAY
-               - TIME-TODAY)
-           END-PERFORM.
-           PERFORM RESETEAR.
-      ******************************************************************
-       RESETEAR.
-           MOVE 0 TO DELTA-TIME.
-      ******************************************************************
-       STOP-RUN.
-           STOP RUN.
-       END PROGRAM DUNGCRWL.
->>>>>>> a73bb6435ca7e0402d9f778a849ae7786a7ac965:DUNGCRWL.COB
